@@ -11,6 +11,8 @@
 
        01 IDX              PIC 9(2).
        01 SYS-TIME         PIC 9(8).
+       01 WS-CONNECT-TENTATIVI   PIC 9 VALUE 0.
+       01 WS-SLEEP-MS            PIC 9(8) COMP-5 VALUE 1000.
       
       *****************************************************************
       *****************INIZIO DEI COMANDI SQL*************************
@@ -31,13 +33,24 @@
       ********************CONNESSIONE AL DB*****************************    
       
            DISPLAY "Mi connetto al database.".
-           MOVE "notadb@db"        TO DBNAME
-           MOVE "postgres"         TO USERNAME
-           MOVE SPACE              TO PASSWORD
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
-           END-EXEC.
-           IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.    
+           ACCEPT DBNAME FROM ENVIRONMENT "NOTA_DBNAME"
+           IF DBNAME = SPACES MOVE "notadb@db" TO DBNAME END-IF
+           ACCEPT USERNAME FROM ENVIRONMENT "NOTA_DBUSER"
+           IF USERNAME = SPACES MOVE "postgres" TO USERNAME END-IF
+           ACCEPT PASSWORD FROM ENVIRONMENT "NOTA_DBPASS"
+           MOVE 0 TO WS-CONNECT-TENTATIVI
+           PERFORM UNTIL SQLCODE = ZERO OR WS-CONNECT-TENTATIVI >= 3
+               ADD 1 TO WS-CONNECT-TENTATIVI
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
+               END-EXEC
+               IF SQLCODE NOT = ZERO AND WS-CONNECT-TENTATIVI < 3
+                   DISPLAY "CONNESSIONE FALLITA, RIPROVO... (TENTATIVO "
+                       WS-CONNECT-TENTATIVI "/3)"
+                   CALL "CBL_THREAD_SLEEP" USING WS-SLEEP-MS
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.
            DISPLAY "Connessione al database riuscita!".
 
       **********************DROP TABLE IF EXISTS************************
@@ -47,14 +60,32 @@
            EXEC SQL
                CREATE TABLE IF NOT EXISTS NOTA
                (
-                   NOME            CHAR(20),
+                   NOME            CHAR(20)   PRIMARY KEY,
                    DATA_CREATE     CHAR(10),
-                   NOTA            CHAR(300)
+                   DATA_SCADENZA   CHAR(10),
+                   CATEGORIA       CHAR(20),
+                   NOTA            CHAR(300),
+                   LAST_UPDATED    TIMESTAMP DEFAULT CURRENT_TIMESTAMP,
+                   ID_CLIENTE      NUMERIC(6,0)
                )
            END-EXEC.
            IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.
            DISPLAY "Creazione della tabella completata".
 
+      *****************CREATE TABLE NOTA_AUDIT****************************
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS NOTA_AUDIT
+               (
+                   NOME                 CHAR(20),
+                   VALORE_PRECEDENTE    CHAR(300),
+                   VALORE_NUOVO         CHAR(300),
+                   OPERAZIONE           CHAR(1),
+                   TIMESTAMP_OP         TIMESTAMP DEFAULT CURRENT_TIMESTAMP
+               )
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.
+           DISPLAY "Creazione della tabella di audit completata".
+
       *********************INSERT ROWS**********************************
            PERFORM UNTIL WS-CONTINUE = 'N' or WS-CONTINUE = 'n'
                DISPLAY "INSERISCI NOME: "
@@ -87,10 +118,6 @@
            DISPLAY "Programma finito".
            STOP RUN.
 
-      ********************VISUALIZZAZIONI ERRORI************************ 
-           ERROR-RUNTIME.
-                 DISPLAY "*********SQL ERROR***********"
-                 DISPLAY "SQLCODE: " SQLCODE
-           STOP RUN.
+           COPY ERROR-HANDLER.
 
 
