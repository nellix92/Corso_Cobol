@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTA-LOAD.
+       AUTHOR. NELLO.
+       DATE-WRITTEN. 12/06/2024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT FILE-NOTA-IMPORT
+               ASSIGN TO "Nota-import.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FILE-NOTA-IMPORT.
+           01 RECORD-NOTA-IMPORT.
+               05 IMP-NOME             PIC X(20).
+               05 IMP-DATA-CREATE      PIC X(10).
+               05 IMP-NOTA             PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 WS-IMPORT-STATUS      PIC XX.
+       01 WS-EOF                PIC X VALUE 'N'.
+       01 WS-RIGHE-CARICATE     PIC 9(6) VALUE 0.
+       01 WS-RIGHE-RIGETTATE    PIC 9(6) VALUE 0.
+       01 WS-CONNECT-TENTATIVI  PIC 9 VALUE 0.
+       01 WS-SLEEP-MS           PIC 9(8) COMP-5 VALUE 1000.
+
+      *****************************************************************
+      *****************INIZIO DEI COMANDI SQL*************************
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME                PIC X(30) VALUE SPACE.
+       01 USERNAME              PIC X(30) VALUE SPACE.
+       01 PASSWORD              PIC X(30) VALUE SPACE.
+       01 NOTA-REC_VARS.
+            03 NOME             PIC X(20).
+            03 DATA_CREATE      PIC X(10).
+            03 NOTA             PIC X(300).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+      ********************INCLUDO SQLCA********************************
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       INIZIO.
+      ********************CONNESSIONE AL DB*****************************
+
+           DISPLAY "Mi connetto al database.".
+           ACCEPT DBNAME FROM ENVIRONMENT "NOTA_DBNAME"
+           IF DBNAME = SPACES MOVE "notadb@db" TO DBNAME END-IF
+           ACCEPT USERNAME FROM ENVIRONMENT "NOTA_DBUSER"
+           IF USERNAME = SPACES MOVE "postgres" TO USERNAME END-IF
+           ACCEPT PASSWORD FROM ENVIRONMENT "NOTA_DBPASS"
+           MOVE 0 TO WS-CONNECT-TENTATIVI
+           PERFORM UNTIL SQLCODE = ZERO OR WS-CONNECT-TENTATIVI >= 3
+               ADD 1 TO WS-CONNECT-TENTATIVI
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
+               END-EXEC
+               IF SQLCODE NOT = ZERO AND WS-CONNECT-TENTATIVI < 3
+                   DISPLAY "CONNESSIONE FALLITA, RIPROVO... (TENTATIVO "
+                       WS-CONNECT-TENTATIVI "/3)"
+                   CALL "CBL_THREAD_SLEEP" USING WS-SLEEP-MS
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.
+           DISPLAY "Connessione al database riuscita!".
+
+      *********************APERTURA FILE DI IMPORT***********************
+           OPEN INPUT FILE-NOTA-IMPORT.
+           IF WS-IMPORT-STATUS NOT = "00"
+               DISPLAY "IMPOSSIBILE APRIRE Nota-import.txt, STATUS: "
+                   WS-IMPORT-STATUS
+               STOP RUN
+           END-IF.
+
+      *********************CARICAMENTO RIGHE******************************
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FILE-NOTA-IMPORT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM CARICA-RIGA
+               END-READ
+           END-PERFORM.
+
+           CLOSE FILE-NOTA-IMPORT.
+
+      ********************COMMIT****************************************
+           EXEC SQL COMMIT WORK END-EXEC.
+
+      ********************DISCONNECT************************************
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+      *********************RIEPILOGO**************************************
+           DISPLAY "RIGHE CARICATE: " WS-RIGHE-CARICATE.
+           DISPLAY "RIGHE RIGETTATE: " WS-RIGHE-RIGETTATE.
+
+      *********************FINISH***************************************
+           DISPLAY "Programma finito".
+           STOP RUN.
+
+       CARICA-RIGA.
+           IF IMP-NOME = SPACES
+               ADD 1 TO WS-RIGHE-RIGETTATE
+           ELSE
+               MOVE IMP-NOME        TO NOME
+               MOVE IMP-DATA-CREATE TO DATA_CREATE
+               MOVE IMP-NOTA        TO NOTA
+               EXEC SQL
+                   INSERT INTO NOTA (NOME, DATA_CREATE, NOTA)
+                   VALUES (:NOME, :DATA_CREATE, :NOTA)
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   ADD 1 TO WS-RIGHE-RIGETTATE
+               ELSE
+                   ADD 1 TO WS-RIGHE-CARICATE
+               END-IF
+           END-IF.
+
+           COPY ERROR-HANDLER.
