@@ -2,12 +2,24 @@
        PROGRAM-ID. MAIN.
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-           01 IDDENTIFICATIVO PIC 9(4) VALUE 1000.
+           01 IDENTIFICATIVO PIC 9(4) VALUE 1000.
            01 NOME PIC X(30) VALUE "PIPPO".
+           01 WS-STATUS-CODE PIC 9.
+               88 UTIL-TROVATO     VALUE 0.
+               88 UTIL-NON-TROVATO VALUE 1.
+               88 UTIL-ERRORE      VALUE 2.
        PROCEDURE DIVISION.
            DISPLAY "MAIN".
-           CALL "UTIL" USING BY CONTENT IDENTIFICATIVO,NOME
-           DISPLAY "IDENTIFICATIVO:" IDENTIFICATIVO.
-           DISPLAY "NOME:" NOME.
+           CALL "UTIL" USING BY REFERENCE IDENTIFICATIVO,NOME,
+                             WS-STATUS-CODE
+           EVALUATE TRUE
+               WHEN UTIL-TROVATO
+                   DISPLAY "IDENTIFICATIVO:" IDENTIFICATIVO
+                   DISPLAY "NOME:" NOME
+               WHEN UTIL-NON-TROVATO
+                   DISPLAY "NOME NON TROVATO."
+               WHEN UTIL-ERRORE
+                   DISPLAY "ERRORE DURANTE LA CHIAMATA A UTIL."
+           END-EVALUATE.
 
-       STOP RUN.
\ No newline at end of file
+       STOP RUN.
