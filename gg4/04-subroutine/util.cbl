@@ -4,8 +4,21 @@
        LINKAGE SECTION.
            01 IDENTIFICATIVO PIC 9(4).
            01 NOME PIC X(15).
-       PROCEDURE DIVISION USING IDENTIFICATIVO,NOME.
+           01 WS-STATUS-CODE PIC 9.
+               88 UTIL-TROVATO     VALUE 0.
+               88 UTIL-NON-TROVATO VALUE 1.
+               88 UTIL-ERRORE      VALUE 2.
+       PROCEDURE DIVISION USING IDENTIFICATIVO,NOME,WS-STATUS-CODE.
            DISPLAY "UTIL".
-           MOVE 1111 TO IDENTIFICATIVO.
-           DISPLAY "NOME: "NOME.
-       EXIT PROGRAM.
\ No newline at end of file
+           IF IDENTIFICATIVO = 0
+               SET UTIL-ERRORE TO TRUE
+           ELSE
+               IF NOME = SPACES
+                   SET UTIL-NON-TROVATO TO TRUE
+               ELSE
+                   MOVE 1111 TO IDENTIFICATIVO
+                   DISPLAY "NOME: "NOME
+                   SET UTIL-TROVATO TO TRUE
+               END-IF
+           END-IF.
+       EXIT PROGRAM.
