@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GetVenditeRegione.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT FILE-VENDITE
+               ASSIGN TO "Vendite-mese.trimestre.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FILE-VENDITE.
+           01 VENDITE.
+               05 REGIONE-NUM PIC 99.
+               05 TRIMESTRE PIC 99.
+               05 MESE PIC 99.
+               05 IMPORTO PIC S9(5).
+               05 ANNO PIC 9(4).
+               05 STATO-PERIODO PIC X.
+           01 TRAILER-VENDITE.
+               05 TRAILER-TAG PIC X(3).
+               05 TRAILER-RECORD-COUNT PIC 9(6).
+               05 TRAILER-CONTROL-TOTAL PIC S9(8).
+
+           WORKING-STORAGE SECTION.
+           01 LETTURA-FILE PIC X.
+           01 TABELLA-VENDITE.
+               05 TAB-REGIONE-NUM PIC 99.
+               05 TAB-TRIMESTRE PIC 99.
+               05 TAB-MESE PIC 99.
+               05 TAB-IMPORTO PIC S9(5).
+               05 TAB-ANNO PIC 9(4).
+           01 WS-REGIONE-ERRORI PIC 9(6) VALUE 0.
+
+       LINKAGE SECTION.
+           01 LNK-VENDITE-REGIONE.
+               05 LNK-REGIONE-SOMME OCCURS 4 TIMES PIC S9(5).
+
+       PROCEDURE DIVISION USING LNK-VENDITE-REGIONE.
+           OPEN INPUT FILE-VENDITE
+           MOVE 'N' TO LETTURA-FILE
+           PERFORM UNTIL LETTURA-FILE = 'Y'
+               READ FILE-VENDITE INTO TABELLA-VENDITE
+                   AT END
+                       MOVE 'Y' TO LETTURA-FILE
+                   NOT AT END
+                       IF TRAILER-TAG NOT = "TRL"
+                           IF TAB-REGIONE-NUM >= 1
+                                   AND TAB-REGIONE-NUM <= 4
+                               ADD TAB-IMPORTO
+                                   TO LNK-REGIONE-SOMME(TAB-REGIONE-NUM)
+                           ELSE
+                               ADD 1 TO WS-REGIONE-ERRORI
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-VENDITE
+           IF WS-REGIONE-ERRORI > 0
+               DISPLAY "REGIONE FUORI RANGE SCARTATE: "
+                   WS-REGIONE-ERRORI
+           END-IF
+            EXIT PROGRAM.
