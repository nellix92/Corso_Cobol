@@ -10,25 +10,90 @@
        DATA DIVISION.
            FILE SECTION.
            FD FILE-TRIMESTRE.
-           01 RECORD-TRIMESTRE.
-               05 RECORD-TRIMESTRE-NUMERO PIC X(10).
-               05 RECORD-TRIMESTRE-SOMMA PIC X(10).
+           01 RECORD-TRIMESTRE PIC X(80).
 
            WORKING-STORAGE SECTION.
-           01 VENDITE-TRIMESTRE.
-               05 TRIMESTRE-SOMME OCCURS 4 TIMES PIC 9(5) VALUE 0.
            01 INDICE-TRIMESTRE PIC 99.
+           01 WS-DATA-CORRENTE.
+               05 WS-ANNO-CORRENTE PIC 9(4).
+               05 WS-MESE-CORRENTE PIC 99.
+               05 WS-GIORNO-CORRENTE PIC 99.
+           01 WS-TOTALE-GENERALE PIC S9(7) VALUE 0.
+
+           01 RIGA-TITOLO.
+               05 FILLER PIC X(20) VALUE "REPORT VENDITE TRIME".
+               05 FILLER PIC X(12) VALUE "STRALI".
+
+           01 RIGA-DATA.
+               05 FILLER PIC X(14) VALUE "DATA STAMPA : ".
+               05 RD-GIORNO PIC 99.
+               05 FILLER PIC X(1) VALUE "/".
+               05 RD-MESE PIC 99.
+               05 FILLER PIC X(1) VALUE "/".
+               05 RD-ANNO PIC 9(4).
+
+           01 RIGA-ANNO-FILTRO.
+               05 FILLER PIC X(15) VALUE "ANNO FILTRATO: ".
+               05 RAF-ANNO PIC X(5).
+
+           01 RIGA-INTESTAZIONE.
+               05 FILLER PIC X(12) VALUE "TRIMESTRE".
+               05 FILLER PIC X(18) VALUE "IMPORTO TOTALE".
+
+           01 RIGA-SEPARATORE.
+               05 FILLER PIC X(30) VALUE ALL "-".
+
+           01 RIGA-DETTAGLIO.
+               05 RD-TRIMESTRE-LABEL PIC X(12).
+               05 RD-IMPORTO PIC -(6)9.
+
+           01 RIGA-TOTALE.
+               05 FILLER PIC X(12) VALUE "TOTALE ANNO".
+               05 RT-IMPORTO PIC -(6)9.
 
        LINKAGE SECTION.
-           01 LNK-SCELTA PIC 9.
+           01 LNK-VENDITE-TRIMESTRE.
+               05 LNK-TRIMESTRE-SOMME OCCURS 4 TIMES PIC S9(5).
+           01 LNK-ANNO-FILTRO PIC 9(4).
 
-       PROCEDURE DIVISION USING LNK-SCELTA.
+       PROCEDURE DIVISION USING LNK-VENDITE-TRIMESTRE, LNK-ANNO-FILTRO.
            OPEN OUTPUT FILE-TRIMESTRE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-CORRENTE
+           MOVE WS-GIORNO-CORRENTE TO RD-GIORNO
+           MOVE WS-MESE-CORRENTE TO RD-MESE
+           MOVE WS-ANNO-CORRENTE TO RD-ANNO
+
+           WRITE RECORD-TRIMESTRE FROM RIGA-TITOLO
+           WRITE RECORD-TRIMESTRE FROM RIGA-DATA
+           IF LNK-ANNO-FILTRO = 0
+               MOVE "TUTTI" TO RAF-ANNO
+           ELSE
+               MOVE LNK-ANNO-FILTRO TO RAF-ANNO
+           END-IF
+           WRITE RECORD-TRIMESTRE FROM RIGA-ANNO-FILTRO
+           MOVE SPACES TO RECORD-TRIMESTRE
+           WRITE RECORD-TRIMESTRE AFTER ADVANCING 1 LINE
+           WRITE RECORD-TRIMESTRE FROM RIGA-INTESTAZIONE
+           WRITE RECORD-TRIMESTRE FROM RIGA-SEPARATORE
+
+           MOVE 0 TO WS-TOTALE-GENERALE
            PERFORM VARYING INDICE-TRIMESTRE FROM 1 BY 1
                UNTIL INDICE-TRIMESTRE > 4
-               MOVE INDICE-TRIMESTRE TO RECORD-TRIMESTRE-NUMERO
-               MOVE TRIMESTRE-SOMME(INDICE-TRIMESTRE) TO RECORD-TRIMESTRE-SOMMA
-               WRITE RECORD-TRIMESTRE
+               STRING "TRIMESTRE " DELIMITED BY SIZE
+                   INDICE-TRIMESTRE DELIMITED BY SIZE
+                   INTO RD-TRIMESTRE-LABEL
+               MOVE LNK-TRIMESTRE-SOMME(INDICE-TRIMESTRE)
+                   TO RD-IMPORTO
+               WRITE RECORD-TRIMESTRE FROM RIGA-DETTAGLIO
+               ADD LNK-TRIMESTRE-SOMME(INDICE-TRIMESTRE)
+                   TO WS-TOTALE-GENERALE
            END-PERFORM
+
+           WRITE RECORD-TRIMESTRE FROM RIGA-SEPARATORE
+           MOVE WS-TOTALE-GENERALE TO RT-IMPORTO
+           WRITE RECORD-TRIMESTRE FROM RIGA-TOTALE
+           MOVE SPACES TO RECORD-TRIMESTRE
+           WRITE RECORD-TRIMESTRE AFTER ADVANCING PAGE
+
            CLOSE FILE-TRIMESTRE
-            EXIT PROGRAM.
\ No newline at end of file
+            EXIT PROGRAM.
