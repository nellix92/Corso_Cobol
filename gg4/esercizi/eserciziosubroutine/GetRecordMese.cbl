@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GetRecordMese.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FILE-MESE ASSIGN TO "Vendite-mese.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FILE-MESE.
+           01 RECORD-MESE.
+               05 RECORD-MESE-NUMERO PIC X(10).
+               05 RECORD-MESE-SOMMA PIC X(10).
+
+           WORKING-STORAGE SECTION.
+           01 INDICE-MESE PIC 99.
+           01 WS-MESE-SOMMA-ED PIC -(4)9.
+
+       LINKAGE SECTION.
+           01 LNK-VENDITE-MESE.
+               05 LNK-MESE-SOMME OCCURS 12 TIMES PIC S9(5).
+
+       PROCEDURE DIVISION USING LNK-VENDITE-MESE.
+           OPEN OUTPUT FILE-MESE
+           PERFORM VARYING INDICE-MESE FROM 1 BY 1
+               UNTIL INDICE-MESE > 12
+               MOVE INDICE-MESE TO RECORD-MESE-NUMERO
+               MOVE LNK-MESE-SOMME(INDICE-MESE) TO WS-MESE-SOMMA-ED
+               MOVE WS-MESE-SOMMA-ED TO RECORD-MESE-SOMMA
+               WRITE RECORD-MESE
+           END-PERFORM
+           CLOSE FILE-MESE
+            EXIT PROGRAM.
