@@ -19,33 +19,80 @@
            05 REGIONE-NUM PIC 99.
            05 TRIMESTRE PIC 99.
            05 MESE PIC 99.
-           05 IMPORTO PIC 9(5).
+           05 IMPORTO PIC S9(5).
+           05 ANNO PIC 9(4).
+           05 STATO-PERIODO PIC X.
+               88 PERIODO-APERTO VALUE 'A'.
+               88 PERIODO-CHIUSO VALUE 'C'.
+       01 TRAILER-VENDITE.
+           05 TRAILER-TAG PIC X(3).
+           05 TRAILER-RECORD-COUNT PIC 9(6).
+           05 TRAILER-CONTROL-TOTAL PIC S9(8).
 
        WORKING-STORAGE SECTION.
        01 SCELTA PIC 9.
+       01 LETTURA-FILE PIC X.
        01 LINEA-REPORT.
            05 FILLER PIC X(50) VALUE ALL "-".
+       01 VENDITE-MESE-TOTALI.
+           05 MESE-SOMME OCCURS 12 TIMES PIC S9(5) VALUE 0.
+       01 VENDITE-TRIMESTRE-TOTALI.
+           05 TRIMESTRE-SOMME OCCURS 4 TIMES PIC S9(5) VALUE 0.
+       01 VENDITE-REGIONE-TOTALI.
+           05 REGIONE-SOMME OCCURS 4 TIMES PIC S9(5) VALUE 0.
+       01 WS-ANNO-FILTRO PIC 9(4) VALUE 0.
+       01 WS-SOLO-CHIUSI PIC X VALUE 'N'.
+       01 WS-STATO-TRIMESTRE PIC 9 VALUE 0.
+           88 TRIMESTRE-OK      VALUE 0.
+           88 TRIMESTRE-ERRORE  VALUE 1.
+       01 WS-MESE-ERRORI PIC 9(6) VALUE 0.
+       01 WS-TRIMESTRE-ERRORI PIC 9(6) VALUE 0.
+       01 WS-REGIONE-ERRORI PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN.
       *Ciclo principale del programma fino a quando l'utente sceglie di uscire.
-           PERFORM UNTIL SCELTA = 4
+           PERFORM UNTIL SCELTA = 5
                PERFORM GET-DISPLAY
                EVALUATE SCELTA
                    WHEN 1
       *Chiamo le subroutine
                        CALL 'ResetVenditeMese'
+                           USING VENDITE-MESE-TOTALI
                        CALL 'GetVenditeMese'
+                           USING VENDITE-MESE-TOTALI
                        CALL 'GetRecordMese'
+                           USING VENDITE-MESE-TOTALI
                    WHEN 2
-                       CALL 'ResetVenditeTrimestre'  
+                       DISPLAY "Anno da filtrare (0 = tutti gli anni): "
+                       ACCEPT WS-ANNO-FILTRO
+                       DISPLAY "Solo periodi chiusi? (S/N): "
+                       ACCEPT WS-SOLO-CHIUSI
+                       CALL 'ResetVenditeTrimestre'
+                           USING VENDITE-TRIMESTRE-TOTALI
                        CALL 'GetVenditeTrimestre'
-                       CALL 'GetRecordTrimestre'
+                           USING VENDITE-TRIMESTRE-TOTALI,
+                               WS-ANNO-FILTRO, WS-SOLO-CHIUSI,
+                               WS-STATO-TRIMESTRE
+                       IF TRIMESTRE-ERRORE
+                           DISPLAY "Report trimestrale non generato: "
+                               "file vendite non quadra con il "
+                               "trailer."
+                       ELSE
+                           CALL 'GetRecordTrimestre'
+                               USING VENDITE-TRIMESTRE-TOTALI,
+                                   WS-ANNO-FILTRO
+                       END-IF
                    WHEN 3
                        CALL 'ResetVenditeRegione'
+                           USING VENDITE-REGIONE-TOTALI
                        CALL 'GetVenditeRegione'
+                           USING VENDITE-REGIONE-TOTALI
                        CALL 'GetRecordRegione'
+                           USING VENDITE-REGIONE-TOTALI
                    WHEN 4
+                       PERFORM ESEGUI-TUTTI-REPORT
+                   WHEN 5
                        DISPLAY "Esci dal programma"
                    WHEN OTHER
                        DISPLAY "Invalid number"
@@ -59,6 +106,58 @@
            DISPLAY "1 - Vendite totali per mese".   *> Opzione
            DISPLAY "2 - Vendite trimestrali".
            DISPLAY "3 - Vendite regionali per trimestre".
-           DISPLAY "4 - Esci".
+           DISPLAY "4 - Esegui tutti i report (un solo passaggio)".
+           DISPLAY "5 - Esci".
            DISPLAY LINEA-REPORT.   *> Mostra una linea di separazione.
            ACCEPT SCELTA.   *> Input della scelta dell'utente.
+
+      *Apre il file una sola volta e accumula mese, trimestre e
+      *regione nello stesso passaggio, invece di far riaprire il
+      *file a ciascuna subroutine GetVendite*.
+       ESEGUI-TUTTI-REPORT.
+           CALL 'ResetVenditeMese' USING VENDITE-MESE-TOTALI
+           CALL 'ResetVenditeTrimestre' USING VENDITE-TRIMESTRE-TOTALI
+           CALL 'ResetVenditeRegione' USING VENDITE-REGIONE-TOTALI
+           MOVE 0 TO WS-ANNO-FILTRO
+           MOVE 0 TO WS-MESE-ERRORI
+           MOVE 0 TO WS-TRIMESTRE-ERRORI
+           MOVE 0 TO WS-REGIONE-ERRORI
+           OPEN INPUT FILE-VENDITE
+           MOVE 'N' TO LETTURA-FILE
+           PERFORM UNTIL LETTURA-FILE = 'Y'
+               READ FILE-VENDITE
+                   AT END
+                       MOVE 'Y' TO LETTURA-FILE
+                   NOT AT END
+                       IF TRAILER-TAG NOT = "TRL"
+                           IF MESE >= 1 AND MESE <= 12
+                               ADD IMPORTO TO MESE-SOMME(MESE)
+                           ELSE
+                               ADD 1 TO WS-MESE-ERRORI
+                           END-IF
+                           IF TRIMESTRE >= 1 AND TRIMESTRE <= 4
+                               ADD IMPORTO TO TRIMESTRE-SOMME(TRIMESTRE)
+                           ELSE
+                               ADD 1 TO WS-TRIMESTRE-ERRORI
+                           END-IF
+                           IF REGIONE-NUM >= 1 AND REGIONE-NUM <= 4
+                               ADD IMPORTO TO REGIONE-SOMME(REGIONE-NUM)
+                           ELSE
+                               ADD 1 TO WS-REGIONE-ERRORI
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-VENDITE
+           CALL 'GetRecordMese' USING VENDITE-MESE-TOTALI
+           CALL 'GetRecordTrimestre'
+               USING VENDITE-TRIMESTRE-TOTALI, WS-ANNO-FILTRO
+           CALL 'GetRecordRegione' USING VENDITE-REGIONE-TOTALI
+           IF WS-MESE-ERRORI > 0 OR WS-TRIMESTRE-ERRORI > 0
+                   OR WS-REGIONE-ERRORI > 0
+               DISPLAY "RECORD FUORI RANGE SCARTATI - MESE: "
+                   WS-MESE-ERRORI " TRIMESTRE: " WS-TRIMESTRE-ERRORI
+                   " REGIONE: " WS-REGIONE-ERRORI
+           END-IF
+           DISPLAY "Report mese, trimestre e regione generati in "
+               "un solo passaggio del file.".
