@@ -0,0 +1,385 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReportMenu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-VENDITE
+               ASSIGN TO "Vendite-mese.trimestre.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-CSV
+               ASSIGN TO "Vendite-report.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-VENDITE.
+       01 VENDITE.
+           05 REGIONE-NUM PIC 99.
+           05 TRIMESTRE PIC 99.
+           05 MESE PIC 99.
+           05 IMPORTO PIC S9(5).
+           05 ANNO PIC 9(4).
+           05 STATO-PERIODO PIC X.
+               88 PERIODO-APERTO VALUE 'A'.
+               88 PERIODO-CHIUSO VALUE 'C'.
+       01 TRAILER-VENDITE.
+           05 TRAILER-TAG PIC X(3).
+           05 TRAILER-RECORD-COUNT PIC 9(6).
+           05 TRAILER-CONTROL-TOTAL PIC S9(8).
+
+       FD FILE-CSV.
+       01 RIGA-CSV PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 SCELTA PIC 9.
+       01 LETTURA-FILE PIC X.
+       01 LINEA-REPORT.
+           05 FILLER PIC X(50) VALUE ALL "-".
+       01 INDICE-1 PIC 99.
+       01 INDICE-2 PIC 99.
+       01 MONTH-AMOUNTS OCCURS 12 TIMES PIC S9(7) VALUE 0.
+       01 QUARTER-AMOUNTS OCCURS 4 TIMES PIC S9(7) VALUE 0.
+       01 REGION-AMOUNTS OCCURS 4 TIMES PIC S9(7) VALUE 0.
+       01 REGION-QUARTER-MATRIX.
+           05 RQ-ROW OCCURS 4 TIMES.
+               10 RQ-CELL OCCURS 4 TIMES PIC S9(7) VALUE 0.
+       01 REGION-MONTH-MATRIX.
+           05 RM-ROW OCCURS 4 TIMES.
+               10 RM-CELL OCCURS 12 TIMES PIC S9(7) VALUE 0.
+       01 WS-TRIMESTRE-RICHIESTO PIC 99.
+       01 WS-RANK-TABLE.
+           05 WS-RANK-ENTRY OCCURS 4 TIMES.
+               10 WS-RANK-REGIONE PIC 99.
+               10 WS-RANK-IMPORTO PIC S9(7).
+       01 WS-RANK-TEMP-REGIONE PIC 99.
+       01 WS-RANK-TEMP-IMPORTO PIC S9(7).
+       01 WS-MESE-ABBREV PIC X(3).
+       01 WS-CSV-IMPORTO-ED PIC -(6)9.
+       01 WS-CSV-RQ-ED.
+           05 WS-CSV-RQ-ED-CELL OCCURS 4 TIMES PIC -(6)9.
+       01 WS-MESE-ERRORI PIC 9(6) VALUE 0.
+       01 WS-TRIMESTRE-ERRORI PIC 9(6) VALUE 0.
+       01 WS-REGIONE-ERRORI PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROC.
+           PERFORM UNTIL SCELTA = 7
+               PERFORM GET-DISPLAY
+               EVALUATE SCELTA
+                   WHEN 1
+                       PERFORM DISPLAY-MONTH-TOTALS
+                   WHEN 2
+                       PERFORM DISPLAY-QUARTER-TOTALS
+                   WHEN 3
+                       PERFORM VENDITE-REGIONALI-TRIMESTRALI
+                   WHEN 4
+                       PERFORM RANKING-REGIONI
+                   WHEN 5
+                       PERFORM EXPORT-CSV
+                   WHEN 6
+                       PERFORM VENDITE-REGIONALI-MENSILI
+                   WHEN 7
+                       DISPLAY "Esci dal programma"
+                   WHEN OTHER
+                       DISPLAY "Invalid number"
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
+
+       GET-DISPLAY.
+           DISPLAY LINEA-REPORT.
+           DISPLAY "Scegli quale report visualizzare: ".
+           DISPLAY "1 - Vendite totali per mese".
+           DISPLAY "2 - Vendite totali per trimestre".
+           DISPLAY "3 - Vendite regionali per trimestre (matrice)".
+           DISPLAY "4 - Classifica regioni per trimestre".
+           DISPLAY "5 - Esporta CSV (mese, trimestre, regione)".
+           DISPLAY "6 - Vendite regionali per mese (matrice 4x12)".
+           DISPLAY "7 - Esci".
+           DISPLAY LINEA-REPORT.
+           ACCEPT SCELTA.
+
+       DISPLAY-MONTH-TOTALS.
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 12
+               MOVE 0 TO MONTH-AMOUNTS(INDICE-1)
+           END-PERFORM
+           MOVE 0 TO WS-MESE-ERRORI
+           OPEN INPUT FILE-VENDITE
+           MOVE 'N' TO LETTURA-FILE
+           PERFORM UNTIL LETTURA-FILE = 'Y'
+               READ FILE-VENDITE
+                   AT END
+                       MOVE 'Y' TO LETTURA-FILE
+                   NOT AT END
+                       IF TRAILER-TAG NOT = "TRL"
+                           IF MESE >= 1 AND MESE <= 12
+                               ADD IMPORTO TO MONTH-AMOUNTS(MESE)
+                           ELSE
+                               ADD 1 TO WS-MESE-ERRORI
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-VENDITE
+           IF WS-MESE-ERRORI > 0
+               DISPLAY "MESE FUORI RANGE SCARTATI: " WS-MESE-ERRORI
+           END-IF
+           DISPLAY "---- VENDITE TOTALI PER MESE ----"
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 12
+               CALL 'GetMeseAbbrev' USING INDICE-1, WS-MESE-ABBREV
+               DISPLAY WS-MESE-ABBREV ": " MONTH-AMOUNTS(INDICE-1)
+           END-PERFORM.
+
+       DISPLAY-QUARTER-TOTALS.
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               MOVE 0 TO QUARTER-AMOUNTS(INDICE-1)
+           END-PERFORM
+           MOVE 0 TO WS-TRIMESTRE-ERRORI
+           OPEN INPUT FILE-VENDITE
+           MOVE 'N' TO LETTURA-FILE
+           PERFORM UNTIL LETTURA-FILE = 'Y'
+               READ FILE-VENDITE
+                   AT END
+                       MOVE 'Y' TO LETTURA-FILE
+                   NOT AT END
+                       IF TRAILER-TAG NOT = "TRL"
+                           IF TRIMESTRE >= 1 AND TRIMESTRE <= 4
+                               ADD IMPORTO TO QUARTER-AMOUNTS(TRIMESTRE)
+                           ELSE
+                               ADD 1 TO WS-TRIMESTRE-ERRORI
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-VENDITE
+           IF WS-TRIMESTRE-ERRORI > 0
+               DISPLAY "TRIMESTRE FUORI RANGE SCARTATI: "
+                   WS-TRIMESTRE-ERRORI
+           END-IF
+           DISPLAY "---- VENDITE TOTALI PER TRIMESTRE ----"
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               DISPLAY "TRIMESTRE " INDICE-1 ": "
+                   QUARTER-AMOUNTS(INDICE-1)
+           END-PERFORM.
+
+      *Costruisce la matrice regione x trimestre in un'unica lettura
+      *del file, cosi' ogni regione e ogni trimestre vengono mostrati
+      *insieme invece di chiedere una singola coppia regione/trimestre.
+       VENDITE-REGIONALI-TRIMESTRALI.
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               MOVE 0 TO REGION-AMOUNTS(INDICE-1)
+               MOVE 0 TO QUARTER-AMOUNTS(INDICE-1)
+               PERFORM VARYING INDICE-2 FROM 1 BY 1 UNTIL INDICE-2 > 4
+                   MOVE 0 TO RQ-CELL(INDICE-1, INDICE-2)
+               END-PERFORM
+           END-PERFORM
+           MOVE 0 TO WS-REGIONE-ERRORI
+           MOVE 0 TO WS-TRIMESTRE-ERRORI
+           OPEN INPUT FILE-VENDITE
+           MOVE 'N' TO LETTURA-FILE
+           PERFORM UNTIL LETTURA-FILE = 'Y'
+               READ FILE-VENDITE
+                   AT END
+                       MOVE 'Y' TO LETTURA-FILE
+                   NOT AT END
+                       IF TRAILER-TAG NOT = "TRL"
+                           IF REGIONE-NUM >= 1 AND REGIONE-NUM <= 4
+                                   AND TRIMESTRE >= 1
+                                   AND TRIMESTRE <= 4
+                               ADD IMPORTO
+                                   TO RQ-CELL(REGIONE-NUM, TRIMESTRE)
+                               ADD IMPORTO
+                                   TO REGION-AMOUNTS(REGIONE-NUM)
+                               ADD IMPORTO
+                                   TO QUARTER-AMOUNTS(TRIMESTRE)
+                           ELSE
+                               IF REGIONE-NUM < 1 OR REGIONE-NUM > 4
+                                   ADD 1 TO WS-REGIONE-ERRORI
+                               END-IF
+                               IF TRIMESTRE < 1 OR TRIMESTRE > 4
+                                   ADD 1 TO WS-TRIMESTRE-ERRORI
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-VENDITE
+           IF WS-REGIONE-ERRORI > 0 OR WS-TRIMESTRE-ERRORI > 0
+               DISPLAY "RECORD FUORI RANGE SCARTATI - REGIONE: "
+                   WS-REGIONE-ERRORI " TRIMESTRE: " WS-TRIMESTRE-ERRORI
+           END-IF
+           DISPLAY "---- VENDITE REGIONALI PER TRIMESTRE ----"
+           DISPLAY "REGIONE   T1       T2       T3       T4"
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               DISPLAY INDICE-1 SPACE
+                   RQ-CELL(INDICE-1, 1) SPACE
+                   RQ-CELL(INDICE-1, 2) SPACE
+                   RQ-CELL(INDICE-1, 3) SPACE
+                   RQ-CELL(INDICE-1, 4)
+           END-PERFORM
+           DISPLAY "TOTALE REGIONE: "
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               DISPLAY "REGIONE " INDICE-1 ": " REGION-AMOUNTS(INDICE-1)
+           END-PERFORM
+           DISPLAY "TOTALE TRIMESTRE: "
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               DISPLAY "TRIMESTRE " INDICE-1 ": "
+                   QUARTER-AMOUNTS(INDICE-1)
+           END-PERFORM.
+
+      *Matrice regione x mese (4x12), stesso schema a due dimensioni
+      *di VENDITE-REGIONALI-TRIMESTRALI e di 07-two-dimensione-table.cbl
+      *ma applicato ai dati reali invece che a una tabella con valori
+      *fissi - il dettaglio mese per regione che i report trimestre/
+      *regione da soli non possono dare.
+       VENDITE-REGIONALI-MENSILI.
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               PERFORM VARYING INDICE-2 FROM 1 BY 1 UNTIL INDICE-2 > 12
+                   MOVE 0 TO RM-CELL(INDICE-1, INDICE-2)
+               END-PERFORM
+           END-PERFORM
+           MOVE 0 TO WS-REGIONE-ERRORI
+           MOVE 0 TO WS-MESE-ERRORI
+           OPEN INPUT FILE-VENDITE
+           MOVE 'N' TO LETTURA-FILE
+           PERFORM UNTIL LETTURA-FILE = 'Y'
+               READ FILE-VENDITE
+                   AT END
+                       MOVE 'Y' TO LETTURA-FILE
+                   NOT AT END
+                       IF TRAILER-TAG NOT = "TRL"
+                           IF REGIONE-NUM >= 1 AND REGIONE-NUM <= 4
+                                   AND MESE >= 1 AND MESE <= 12
+                               ADD IMPORTO
+                                   TO RM-CELL(REGIONE-NUM, MESE)
+                           ELSE
+                               IF REGIONE-NUM < 1 OR REGIONE-NUM > 4
+                                   ADD 1 TO WS-REGIONE-ERRORI
+                               END-IF
+                               IF MESE < 1 OR MESE > 12
+                                   ADD 1 TO WS-MESE-ERRORI
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-VENDITE
+           IF WS-REGIONE-ERRORI > 0 OR WS-MESE-ERRORI > 0
+               DISPLAY "RECORD FUORI RANGE SCARTATI - REGIONE: "
+                   WS-REGIONE-ERRORI " MESE: " WS-MESE-ERRORI
+           END-IF
+           DISPLAY "---- VENDITE REGIONALI PER MESE ----"
+           DISPLAY "REGIONE  GEN     FEB     MAR     APR     MAG     "
+               "GIU     LUG     AGO     SET     OTT     NOV     DIC"
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               DISPLAY INDICE-1 SPACE
+                   RM-CELL(INDICE-1, 1) SPACE
+                   RM-CELL(INDICE-1, 2) SPACE
+                   RM-CELL(INDICE-1, 3) SPACE
+                   RM-CELL(INDICE-1, 4) SPACE
+                   RM-CELL(INDICE-1, 5) SPACE
+                   RM-CELL(INDICE-1, 6) SPACE
+                   RM-CELL(INDICE-1, 7) SPACE
+                   RM-CELL(INDICE-1, 8) SPACE
+                   RM-CELL(INDICE-1, 9) SPACE
+                   RM-CELL(INDICE-1, 10) SPACE
+                   RM-CELL(INDICE-1, 11) SPACE
+                   RM-CELL(INDICE-1, 12)
+           END-PERFORM.
+
+      *Riusa le stesse elaborazioni delle opzioni 1-3 e scrive i tre
+      *totali in formato CSV cosi' si possono aprire in Excel invece
+      *di doverli ritrascrivere a mano dalla console.
+       EXPORT-CSV.
+           PERFORM DISPLAY-MONTH-TOTALS
+           PERFORM VENDITE-REGIONALI-TRIMESTRALI
+           OPEN OUTPUT FILE-CSV
+           MOVE "MESE,IMPORTO" TO RIGA-CSV
+           WRITE RIGA-CSV
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 12
+               MOVE MONTH-AMOUNTS(INDICE-1) TO WS-CSV-IMPORTO-ED
+               STRING INDICE-1 DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-IMPORTO-ED) DELIMITED BY SIZE
+                   INTO RIGA-CSV
+               WRITE RIGA-CSV
+           END-PERFORM
+           MOVE "TRIMESTRE,IMPORTO" TO RIGA-CSV
+           WRITE RIGA-CSV
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               MOVE QUARTER-AMOUNTS(INDICE-1) TO WS-CSV-IMPORTO-ED
+               STRING INDICE-1 DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-IMPORTO-ED) DELIMITED BY SIZE
+                   INTO RIGA-CSV
+               WRITE RIGA-CSV
+           END-PERFORM
+           MOVE "REGIONE,T1,T2,T3,T4" TO RIGA-CSV
+           WRITE RIGA-CSV
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               PERFORM VARYING INDICE-2 FROM 1 BY 1 UNTIL INDICE-2 > 4
+                   MOVE RQ-CELL(INDICE-1, INDICE-2)
+                       TO WS-CSV-RQ-ED-CELL(INDICE-2)
+               END-PERFORM
+               STRING INDICE-1 DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-RQ-ED-CELL(1)) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-RQ-ED-CELL(2)) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-RQ-ED-CELL(3)) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-RQ-ED-CELL(4)) DELIMITED BY SIZE
+                   INTO RIGA-CSV
+               WRITE RIGA-CSV
+           END-PERFORM
+           CLOSE FILE-CSV
+           DISPLAY "Esportato in Vendite-report.csv".
+
+      *Classifica le quattro regioni per un trimestre scelto dal
+      *totale piu' alto al piu' basso, riusando la stessa matrice
+      *regione x trimestre dell'opzione 3.
+       RANKING-REGIONI.
+           PERFORM VENDITE-REGIONALI-TRIMESTRALI
+           MOVE 0 TO WS-TRIMESTRE-RICHIESTO
+           PERFORM UNTIL WS-TRIMESTRE-RICHIESTO >= 1
+                   AND WS-TRIMESTRE-RICHIESTO <= 4
+               DISPLAY "Trimestre da classificare (1-4): "
+               ACCEPT WS-TRIMESTRE-RICHIESTO
+               IF WS-TRIMESTRE-RICHIESTO < 1
+                       OR WS-TRIMESTRE-RICHIESTO > 4
+                   DISPLAY "TRIMESTRE NON VALIDO, USARE 1-4."
+               END-IF
+           END-PERFORM
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               MOVE INDICE-1 TO WS-RANK-REGIONE(INDICE-1)
+               MOVE RQ-CELL(INDICE-1, WS-TRIMESTRE-RICHIESTO)
+                   TO WS-RANK-IMPORTO(INDICE-1)
+           END-PERFORM
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 3
+               PERFORM VARYING INDICE-2 FROM 1 BY 1 UNTIL INDICE-2 > 3
+                   IF WS-RANK-IMPORTO(INDICE-2) <
+                       WS-RANK-IMPORTO(INDICE-2 + 1)
+                       MOVE WS-RANK-REGIONE(INDICE-2)
+                           TO WS-RANK-TEMP-REGIONE
+                       MOVE WS-RANK-IMPORTO(INDICE-2)
+                           TO WS-RANK-TEMP-IMPORTO
+                       MOVE WS-RANK-REGIONE(INDICE-2 + 1)
+                           TO WS-RANK-REGIONE(INDICE-2)
+                       MOVE WS-RANK-IMPORTO(INDICE-2 + 1)
+                           TO WS-RANK-IMPORTO(INDICE-2)
+                       MOVE WS-RANK-TEMP-REGIONE
+                           TO WS-RANK-REGIONE(INDICE-2 + 1)
+                       MOVE WS-RANK-TEMP-IMPORTO
+                           TO WS-RANK-IMPORTO(INDICE-2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           DISPLAY "---- CLASSIFICA REGIONI TRIMESTRE "
+               WS-TRIMESTRE-RICHIESTO " ----"
+           PERFORM VARYING INDICE-1 FROM 1 BY 1 UNTIL INDICE-1 > 4
+               DISPLAY INDICE-1 "^ REGIONE "
+                   WS-RANK-REGIONE(INDICE-1) ": "
+                   WS-RANK-IMPORTO(INDICE-1)
+           END-PERFORM.
