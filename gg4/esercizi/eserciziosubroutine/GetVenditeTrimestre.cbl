@@ -4,7 +4,18 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT FILE-VENDITE ASSIGN TO "Vendite-mese.trimestre.txt"
+           SELECT FILE-VENDITE
+               ASSIGN TO "Vendite-mese.trimestre.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-RIGETTATI
+               ASSIGN TO "Vendite-rigettati.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-CHECKPOINT
+               ASSIGN TO "GetVenditeTrimestre.chk"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT FILE-MISMATCH-TRIMESTRE
+               ASSIGN TO "Vendite-trimestre-mismatch.txt"
        ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -14,7 +25,42 @@
                05 REGIONE-NUM PIC 99.
                05 TRIMESTRE PIC 99.
                05 MESE PIC 99.
-               05 IMPORTO PIC 9(5).
+               05 IMPORTO PIC S9(5).
+               05 ANNO PIC 9(4).
+               05 STATO-PERIODO PIC X.
+                   88 PERIODO-APERTO VALUE 'A'.
+                   88 PERIODO-CHIUSO VALUE 'C'.
+           01 TRAILER-VENDITE.
+               05 TRAILER-TAG PIC X(3).
+               05 TRAILER-RECORD-COUNT PIC 9(6).
+               05 TRAILER-CONTROL-TOTAL PIC S9(8).
+
+           FD FILE-RIGETTATI.
+           01 RECORD-RIGETTATO.
+               05 RIG-REGIONE-NUM PIC 99.
+               05 RIG-TRIMESTRE PIC 99.
+               05 RIG-MESE PIC 99.
+               05 RIG-IMPORTO PIC S9(5).
+               05 RIG-ANNO PIC 9(4).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 RIG-CODICE-MOTIVO PIC X(20).
+
+           FD FILE-CHECKPOINT.
+           01 CHECKPOINT-RECORD.
+               05 CHK-RECORD-COUNT PIC 9(6).
+               05 CHK-RECORDS-SEEN PIC 9(6).
+               05 CHK-CONTROL-TOTAL PIC S9(8).
+               05 CHK-TRIMESTRE-SOMME OCCURS 4 TIMES PIC S9(5).
+               05 CHK-ANNO-FILTRO PIC 9(4).
+               05 CHK-SOLO-CHIUSI PIC X.
+
+           FD FILE-MISMATCH-TRIMESTRE.
+           01 RECORD-MISMATCH.
+               05 MIS-REGIONE-NUM PIC 99.
+               05 MIS-MESE PIC 99.
+               05 MIS-TRIMESTRE-FEED PIC 99.
+               05 MIS-TRIMESTRE-DERIVATO PIC 99.
+               05 MIS-ANNO PIC 9(4).
 
            WORKING-STORAGE SECTION.
            01 LETTURA-FILE PIC X.
@@ -22,23 +68,244 @@
                05 TAB-REGIONE-NUM PIC 99.
                05 TAB-TRIMESTRE PIC 99.
                05 TAB-MESE PIC 99.
-               05 TAB-IMPORTO PIC 9(5).
-           01 VENDITE-TRIMESTRE.
-               05 TRIMESTRE-SOMME OCCURS 4 TIMES PIC 9(5) VALUE 0.
+               05 TAB-IMPORTO PIC S9(5).
+               05 TAB-ANNO PIC 9(4).
+               05 TAB-STATO-PERIODO PIC X.
+           01 WS-RECORD-COUNT PIC 9(6) VALUE 0.
+           01 WS-CONTROL-TOTAL PIC S9(8) VALUE 0.
+           01 WS-RECORD-VALIDO PIC X VALUE 'S'.
+           01 WS-CHECKPOINT-STATUS PIC XX.
+           01 WS-RECORDS-SEEN PIC 9(6) VALUE 0.
+           01 WS-RESTART-COUNT PIC 9(6) VALUE 0.
+           01 WS-CHECKPOINT-INTERVALLO PIC 9(6) VALUE 1000.
+           01 INDICE-CHECKPOINT PIC 9.
+           01 WS-TRIMESTRE-DERIVATO PIC 99.
+           01 WS-TRAILER-VISTO PIC X VALUE 'N'.
+               88 TRAILER-VISTO VALUE 'S'.
+           01 WS-CHECKPOINT-RIPRESA PIC X VALUE 'N'.
+               88 CHECKPOINT-RIPRESA VALUE 'S'.
 
        LINKAGE SECTION.
-           01 LNK-SCELTA PIC 9.
+           01 LNK-VENDITE-TRIMESTRE.
+               05 LNK-TRIMESTRE-SOMME OCCURS 4 TIMES PIC S9(5).
+           01 LNK-ANNO-FILTRO PIC 9(4).
+           01 LNK-SOLO-CHIUSI PIC X.
+           01 LNK-STATUS-CODE PIC 9.
+               88 TRIMESTRE-OK      VALUE 0.
+               88 TRIMESTRE-ERRORE  VALUE 1.
 
-       PROCEDURE DIVISION USING LNK-SCELTA.
+      *LNK-ANNO-FILTRO a zero somma tutti gli anni presenti nel file.
+      *LNK-SOLO-CHIUSI a 'S' esclude dai totali trimestrali i record
+      *con periodo ancora aperto (STATO-PERIODO diverso da 'C'), cosi'
+      *il report puo' mostrare solo i mesi gia' chiusi dalla
+      *contabilita' invece di cifre che possono ancora muoversi;
+      *a 'N' (o qualsiasi altro valore) somma tutti i periodi come
+      *prima. Il record trailer (TRL + contatore + totale di
+      *controllo) viene confrontato con i dati accumulati per
+      *accertarsi che il file non sia stato troncato o caricato due
+      *volte, indipendentemente da LNK-SOLO-CHIUSI.
+       PROCEDURE DIVISION USING LNK-VENDITE-TRIMESTRE, LNK-ANNO-FILTRO,
+           LNK-SOLO-CHIUSI, LNK-STATUS-CODE.
+           SET TRIMESTRE-OK TO TRUE
+           PERFORM CARICA-CHECKPOINT
            OPEN INPUT FILE-VENDITE
+           IF CHECKPOINT-RIPRESA
+               OPEN EXTEND FILE-RIGETTATI
+               OPEN EXTEND FILE-MISMATCH-TRIMESTRE
+           ELSE
+               OPEN OUTPUT FILE-RIGETTATI
+               OPEN OUTPUT FILE-MISMATCH-TRIMESTRE
+           END-IF
            MOVE 'N' TO LETTURA-FILE
            PERFORM UNTIL LETTURA-FILE = 'Y'
-               READ FILE-VENDITE INTO TABELLA-VENDITE
+               READ FILE-VENDITE
                    AT END
                        MOVE 'Y' TO LETTURA-FILE
                    NOT AT END
-                       ADD TAB-IMPORTO TO TRIMESTRE-SOMME(TAB-TRIMESTRE)
+                       IF TRAILER-TAG = "TRL"
+                           SET TRAILER-VISTO TO TRUE
+                           PERFORM VERIFICA-TRAILER
+                       ELSE
+                           ADD 1 TO WS-RECORDS-SEEN
+                           IF WS-RECORDS-SEEN > WS-RESTART-COUNT
+                               MOVE VENDITE TO TABELLA-VENDITE
+                               PERFORM VALIDA-RECORD
+                               IF WS-RECORD-VALIDO = 'S'
+                                   PERFORM DERIVA-TRIMESTRE
+                                   ADD 1 TO WS-RECORD-COUNT
+                                   ADD TAB-IMPORTO TO WS-CONTROL-TOTAL
+                                   IF LNK-ANNO-FILTRO = 0
+                                       OR TAB-ANNO = LNK-ANNO-FILTRO
+                                       IF LNK-SOLO-CHIUSI NOT = 'S'
+                                          OR TAB-STATO-PERIODO = 'C'
+                                           ADD TAB-IMPORTO TO
+                                            LNK-TRIMESTRE-SOMME
+                                            (WS-TRIMESTRE-DERIVATO)
+                                       END-IF
+                                   END-IF
+                               END-IF
+                               IF FUNCTION MOD(WS-RECORDS-SEEN,
+                                   WS-CHECKPOINT-INTERVALLO) = 0
+                                   PERFORM SALVA-CHECKPOINT
+                               END-IF
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
+           IF NOT TRAILER-VISTO
+               DISPLAY "ERRORE: Vendite-mese.trimestre.txt troncato o "
+                   "privo di record trailer (TRL), nessuna "
+                   "riconciliazione effettuata"
+               SET TRIMESTRE-ERRORE TO TRUE
+           END-IF
            CLOSE FILE-VENDITE
-            EXIT PROGRAM.
\ No newline at end of file
+           CLOSE FILE-RIGETTATI
+           CLOSE FILE-MISMATCH-TRIMESTRE
+           IF TRIMESTRE-OK
+               PERFORM AZZERA-CHECKPOINT
+           END-IF
+            EXIT PROGRAM.
+
+      *Il trimestre e' derivato dal mese (1-3 -> Q1, 4-6 -> Q2, ecc.)
+      *invece di fidarsi del TRIMESTRE che arriva dal feed; se il
+      *feed non e' d'accordo con il trimestre derivato, lo si segnala
+      *in Vendite-trimestre-mismatch.txt senza scartare il record.
+       DERIVA-TRIMESTRE.
+           COMPUTE WS-TRIMESTRE-DERIVATO =
+               FUNCTION INTEGER((TAB-MESE - 1) / 3) + 1
+           IF TAB-TRIMESTRE NOT = WS-TRIMESTRE-DERIVATO
+               MOVE TAB-REGIONE-NUM TO MIS-REGIONE-NUM
+               MOVE TAB-MESE TO MIS-MESE
+               MOVE TAB-TRIMESTRE TO MIS-TRIMESTRE-FEED
+               MOVE WS-TRIMESTRE-DERIVATO TO MIS-TRIMESTRE-DERIVATO
+               MOVE TAB-ANNO TO MIS-ANNO
+               WRITE RECORD-MISMATCH
+           END-IF.
+
+      *Se esiste un checkpoint di un'esecuzione precedente interrotta,
+      *ripristina i totali e il numero di record gia' elaborati cosi'
+      *la ripartenza salta i record gia' sommati invece di rifarli.
+      *WS-RESTART-COUNT viene confrontato con WS-RECORDS-SEEN (tutti i
+      *record fisici letti, compresi i rigettati), quindi deve essere
+      *ripristinato da CHK-RECORDS-SEEN e non da CHK-RECORD-COUNT (che
+      *conta solo i record validi): se si usasse CHK-RECORD-COUNT, i
+      *record rigettati prima dell'ultimo checkpoint farebbero
+      *sottostimare il punto di ripartenza e alcuni record validi
+      *verrebbero rivalidati e sommati una seconda volta.
+      *Se i parametri di filtro della ripartenza (anno, solo-chiusi)
+      *non coincidono con quelli salvati nel checkpoint, i totali
+      *pre-checkpoint sono stati calcolati con un filtro diverso e non
+      *possono essere sommati a quelli post-checkpoint: si scarta il
+      *checkpoint e si riparte da zero invece di mescolare i due.
+       CARICA-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           OPEN INPUT FILE-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ FILE-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHK-RECORDS-SEEN > 0
+                           AND (CHK-ANNO-FILTRO NOT = LNK-ANNO-FILTRO
+                           OR CHK-SOLO-CHIUSI NOT = LNK-SOLO-CHIUSI)
+                           DISPLAY "ATTENZIONE: parametri di filtro "
+                               "diversi dall'esecuzione interrotta, "
+                               "checkpoint scartato"
+                       ELSE
+                           MOVE CHK-RECORDS-SEEN TO WS-RESTART-COUNT
+                           MOVE CHK-RECORD-COUNT TO WS-RECORD-COUNT
+                           MOVE CHK-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+                           PERFORM VARYING INDICE-CHECKPOINT
+                               FROM 1 BY 1 UNTIL INDICE-CHECKPOINT > 4
+                               MOVE CHK-TRIMESTRE-SOMME
+                                   (INDICE-CHECKPOINT)
+                                   TO LNK-TRIMESTRE-SOMME
+                                   (INDICE-CHECKPOINT)
+                           END-PERFORM
+                           IF WS-RESTART-COUNT > 0
+                               SET CHECKPOINT-RIPRESA TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE FILE-CHECKPOINT
+           END-IF.
+
+       SALVA-CHECKPOINT.
+           OPEN OUTPUT FILE-CHECKPOINT
+           MOVE WS-RECORD-COUNT TO CHK-RECORD-COUNT
+           MOVE WS-RECORDS-SEEN TO CHK-RECORDS-SEEN
+           MOVE WS-CONTROL-TOTAL TO CHK-CONTROL-TOTAL
+           MOVE LNK-ANNO-FILTRO TO CHK-ANNO-FILTRO
+           MOVE LNK-SOLO-CHIUSI TO CHK-SOLO-CHIUSI
+           PERFORM VARYING INDICE-CHECKPOINT FROM 1 BY 1
+               UNTIL INDICE-CHECKPOINT > 4
+               MOVE LNK-TRIMESTRE-SOMME(INDICE-CHECKPOINT)
+                   TO CHK-TRIMESTRE-SOMME(INDICE-CHECKPOINT)
+           END-PERFORM
+           WRITE CHECKPOINT-RECORD
+           CLOSE FILE-CHECKPOINT.
+
+      *Esecuzione completata senza interruzioni: il checkpoint non
+      *serve piu', lo si azzera cosi' la prossima volta si riparte
+      *da zero invece di saltare record della partita precedente.
+       AZZERA-CHECKPOINT.
+           MOVE 0 TO CHK-RECORD-COUNT
+           MOVE 0 TO CHK-RECORDS-SEEN
+           MOVE 0 TO CHK-CONTROL-TOTAL
+           MOVE 0 TO CHK-ANNO-FILTRO
+           MOVE SPACE TO CHK-SOLO-CHIUSI
+           PERFORM VARYING INDICE-CHECKPOINT FROM 1 BY 1
+               UNTIL INDICE-CHECKPOINT > 4
+               MOVE 0 TO CHK-TRIMESTRE-SOMME(INDICE-CHECKPOINT)
+           END-PERFORM
+           OPEN OUTPUT FILE-CHECKPOINT
+           WRITE CHECKPOINT-RECORD
+           CLOSE FILE-CHECKPOINT.
+
+      *Un mismatch sul trailer segnala l'esito al chiamante invece di
+      *fermare l'intero run unit con STOP RUN: questa subroutine
+      *puo' essere chiamata da un driver che orchestra piu' passi in
+      *sequenza (BATCH-NOTTURNO.cbl), e un trailer che non quadra non
+      *deve impedire a quei passi successivi di girare comunque.
+       VERIFICA-TRAILER.
+           IF WS-RECORD-COUNT NOT = TRAILER-RECORD-COUNT
+               OR WS-CONTROL-TOTAL NOT = TRAILER-CONTROL-TOTAL
+               DISPLAY "ERRORE: Vendite-mese.trimestre.txt non "
+                   "quadra con il record di controllo"
+               DISPLAY "Record letti: " WS-RECORD-COUNT
+                   " attesi: " TRAILER-RECORD-COUNT
+               DISPLAY "Totale letto: " WS-CONTROL-TOTAL
+                   " atteso: " TRAILER-CONTROL-TOTAL
+               SET TRIMESTRE-ERRORE TO TRUE
+               MOVE 'Y' TO LETTURA-FILE
+           END-IF.
+
+      *Scarta i record con REGIONE-NUM/TRIMESTRE/MESE fuori range o
+      *con IMPORTO a zero, invece di lasciarli corrompere i totali
+      *trimestrali. IMPORTO negativo e' una nota di credito legittima
+      *(vedi richiesta IMPORTO segnato) e non viene piu' scartato.
+       VALIDA-RECORD.
+           MOVE 'S' TO WS-RECORD-VALIDO
+           MOVE SPACES TO RIG-CODICE-MOTIVO
+           EVALUATE TRUE
+               WHEN TAB-REGIONE-NUM < 1 OR TAB-REGIONE-NUM > 4
+                   MOVE 'N' TO WS-RECORD-VALIDO
+                   MOVE "REGIONE-NUM FUORI RANGE" TO RIG-CODICE-MOTIVO
+               WHEN TAB-TRIMESTRE < 1 OR TAB-TRIMESTRE > 4
+                   MOVE 'N' TO WS-RECORD-VALIDO
+                   MOVE "TRIMESTRE FUORI RANGE" TO RIG-CODICE-MOTIVO
+               WHEN TAB-MESE < 1 OR TAB-MESE > 12
+                   MOVE 'N' TO WS-RECORD-VALIDO
+                   MOVE "MESE FUORI RANGE" TO RIG-CODICE-MOTIVO
+               WHEN TAB-IMPORTO = 0
+                   MOVE 'N' TO WS-RECORD-VALIDO
+                   MOVE "IMPORTO FUORI RANGE" TO RIG-CODICE-MOTIVO
+           END-EVALUATE
+           IF WS-RECORD-VALIDO = 'N'
+               MOVE TAB-REGIONE-NUM TO RIG-REGIONE-NUM
+               MOVE TAB-TRIMESTRE TO RIG-TRIMESTRE
+               MOVE TAB-MESE TO RIG-MESE
+               MOVE TAB-IMPORTO TO RIG-IMPORTO
+               MOVE TAB-ANNO TO RIG-ANNO
+               WRITE RECORD-RIGETTATO
+           END-IF.
\ No newline at end of file
