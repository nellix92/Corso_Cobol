@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GetVarianzaAnnuale.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-PRECEDENTE ASSIGN TO WS-FILE-PRECEDENTE
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-CORRENTE ASSIGN TO WS-FILE-CORRENTE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-PRECEDENTE.
+       01 VENDITE-PRECEDENTE.
+           05 VP-REGIONE-NUM PIC 99.
+           05 VP-TRIMESTRE PIC 99.
+           05 VP-MESE PIC 99.
+           05 VP-IMPORTO PIC S9(5).
+           05 VP-ANNO PIC 9(4).
+           05 VP-STATO-PERIODO PIC X.
+       01 TRAILER-PRECEDENTE.
+           05 TRAILER-TAG-PRECEDENTE PIC X(3).
+           05 FILLER PIC X(14).
+
+       FD FILE-CORRENTE.
+       01 VENDITE-CORRENTE.
+           05 VC-REGIONE-NUM PIC 99.
+           05 VC-TRIMESTRE PIC 99.
+           05 VC-MESE PIC 99.
+           05 VC-IMPORTO PIC S9(5).
+           05 VC-ANNO PIC 9(4).
+           05 VC-STATO-PERIODO PIC X.
+       01 TRAILER-CORRENTE.
+           05 TRAILER-TAG-CORRENTE PIC X(3).
+           05 FILLER PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-PRECEDENTE PIC X(100).
+       01 WS-FILE-CORRENTE PIC X(100).
+       01 LETTURA-FILE PIC X.
+       01 INDICE-REGIONE PIC 99.
+       01 INDICE-TRIMESTRE PIC 99.
+       01 MATRICE-PRECEDENTE.
+           05 MP-REGIONE OCCURS 4 TIMES.
+               10 MP-TRIMESTRE OCCURS 4 TIMES PIC S9(7) VALUE 0.
+       01 MATRICE-CORRENTE.
+           05 MC-REGIONE OCCURS 4 TIMES.
+               10 MC-TRIMESTRE OCCURS 4 TIMES PIC S9(7) VALUE 0.
+       01 WS-VARIANZA-IMPORTO PIC S9(7).
+       01 WS-VARIANZA-PERCENTUALE PIC S9(5)V99.
+       01 WS-VARIANZA-STAMPA PIC -(5)9.99.
+       01 WS-IMPORTO-STAMPA PIC -(6)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROC.
+           DISPLAY "File anno precedente: ".
+           ACCEPT WS-FILE-PRECEDENTE.
+           DISPLAY "File anno corrente: ".
+           ACCEPT WS-FILE-CORRENTE.
+
+           OPEN INPUT FILE-PRECEDENTE
+           MOVE 'N' TO LETTURA-FILE
+           PERFORM UNTIL LETTURA-FILE = 'Y'
+               READ FILE-PRECEDENTE
+                   AT END
+                       MOVE 'Y' TO LETTURA-FILE
+                   NOT AT END
+                       IF TRAILER-TAG-PRECEDENTE NOT = "TRL"
+                           IF VP-REGIONE-NUM >= 1
+                                   AND VP-REGIONE-NUM <= 4
+                               AND VP-TRIMESTRE >= 1
+                                   AND VP-TRIMESTRE <= 4
+                               ADD VP-IMPORTO TO
+                                   MP-TRIMESTRE(VP-REGIONE-NUM,
+                                       VP-TRIMESTRE)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-PRECEDENTE
+
+           OPEN INPUT FILE-CORRENTE
+           MOVE 'N' TO LETTURA-FILE
+           PERFORM UNTIL LETTURA-FILE = 'Y'
+               READ FILE-CORRENTE
+                   AT END
+                       MOVE 'Y' TO LETTURA-FILE
+                   NOT AT END
+                       IF TRAILER-TAG-CORRENTE NOT = "TRL"
+                           IF VC-REGIONE-NUM >= 1
+                                   AND VC-REGIONE-NUM <= 4
+                               AND VC-TRIMESTRE >= 1
+                                   AND VC-TRIMESTRE <= 4
+                               ADD VC-IMPORTO TO
+                                   MC-TRIMESTRE(VC-REGIONE-NUM,
+                                       VC-TRIMESTRE)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-CORRENTE
+
+           DISPLAY "---- VARIANZA ANNO SU ANNO PER REGIONE ----"
+           PERFORM VARYING INDICE-REGIONE FROM 1 BY 1
+               UNTIL INDICE-REGIONE > 4
+               DISPLAY "REGIONE " INDICE-REGIONE ":"
+               PERFORM VARYING INDICE-TRIMESTRE FROM 1 BY 1
+                   UNTIL INDICE-TRIMESTRE > 4
+                   PERFORM CALCOLA-VARIANZA
+               END-PERFORM
+           END-PERFORM
+           GOBACK.
+
+       CALCOLA-VARIANZA.
+           COMPUTE WS-VARIANZA-IMPORTO =
+               MC-TRIMESTRE(INDICE-REGIONE, INDICE-TRIMESTRE) -
+               MP-TRIMESTRE(INDICE-REGIONE, INDICE-TRIMESTRE)
+           IF MP-TRIMESTRE(INDICE-REGIONE, INDICE-TRIMESTRE) = 0
+               MOVE 0 TO WS-VARIANZA-PERCENTUALE
+           ELSE
+               COMPUTE WS-VARIANZA-PERCENTUALE =
+                   (WS-VARIANZA-IMPORTO /
+                       MP-TRIMESTRE(INDICE-REGIONE, INDICE-TRIMESTRE))
+                   * 100
+           END-IF
+           MOVE WS-VARIANZA-IMPORTO TO WS-IMPORTO-STAMPA
+           MOVE WS-VARIANZA-PERCENTUALE TO WS-VARIANZA-STAMPA
+           DISPLAY "  T" INDICE-TRIMESTRE ": precedente "
+               MP-TRIMESTRE(INDICE-REGIONE, INDICE-TRIMESTRE)
+               " corrente "
+               MC-TRIMESTRE(INDICE-REGIONE, INDICE-TRIMESTRE)
+               " variazione " WS-IMPORTO-STAMPA
+               " (" WS-VARIANZA-STAMPA "%)".
