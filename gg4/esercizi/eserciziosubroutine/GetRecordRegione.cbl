@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GetRecordRegione.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FILE-REGIONE ASSIGN TO "Vendite-regione.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FILE-REGIONE.
+           01 RECORD-REGIONE.
+               05 RECORD-REGIONE-NUMERO PIC X(10).
+               05 RECORD-REGIONE-SOMMA PIC X(10).
+
+           WORKING-STORAGE SECTION.
+           01 INDICE-REGIONE PIC 99.
+           01 WS-REGIONE-SOMMA-ED PIC -(4)9.
+
+       LINKAGE SECTION.
+           01 LNK-VENDITE-REGIONE.
+               05 LNK-REGIONE-SOMME OCCURS 4 TIMES PIC S9(5).
+
+       PROCEDURE DIVISION USING LNK-VENDITE-REGIONE.
+           OPEN OUTPUT FILE-REGIONE
+           PERFORM VARYING INDICE-REGIONE FROM 1 BY 1
+               UNTIL INDICE-REGIONE > 4
+               MOVE INDICE-REGIONE TO RECORD-REGIONE-NUMERO
+               MOVE LNK-REGIONE-SOMME(INDICE-REGIONE)
+                   TO WS-REGIONE-SOMMA-ED
+               MOVE WS-REGIONE-SOMMA-ED TO RECORD-REGIONE-SOMMA
+               WRITE RECORD-REGIONE
+           END-PERFORM
+           CLOSE FILE-REGIONE
+            EXIT PROGRAM.
