@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GetMeseAbbrev.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MESE-TABELLA VALUE "GenFebMarAprMagGiuLugAgoSetOttNovDic".
+           05 MESE-GRUPPO OCCURS 12 TIMES.
+               10 MESE-ABBREV PIC X(3).
+
+       LINKAGE SECTION.
+       01 LNK-MESE-NUM PIC 99.
+       01 LNK-MESE-ABBREV PIC X(3).
+
+       PROCEDURE DIVISION USING LNK-MESE-NUM, LNK-MESE-ABBREV.
+           IF LNK-MESE-NUM >= 1 AND LNK-MESE-NUM <= 12
+               MOVE MESE-ABBREV(LNK-MESE-NUM) TO LNK-MESE-ABBREV
+           ELSE
+               MOVE "???" TO LNK-MESE-ABBREV
+           END-IF.
+       EXIT PROGRAM.
