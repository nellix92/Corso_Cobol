@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ResetVenditeRegione.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 INDICE-REGIONE PIC 99.
+
+       LINKAGE SECTION.
+           01 LNK-VENDITE-REGIONE.
+               05 LNK-REGIONE-SOMME OCCURS 4 TIMES PIC S9(5).
+
+       PROCEDURE DIVISION USING LNK-VENDITE-REGIONE.
+           PERFORM VARYING INDICE-REGIONE FROM 1 BY 1
+               UNTIL INDICE-REGIONE > 4
+               MOVE 0 TO LNK-REGIONE-SOMME(INDICE-REGIONE)
+           END-PERFORM
+            EXIT PROGRAM.
