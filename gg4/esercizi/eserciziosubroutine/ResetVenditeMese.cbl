@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ResetVenditeMese.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 INDICE-MESE PIC 99.
+
+       LINKAGE SECTION.
+           01 LNK-VENDITE-MESE.
+               05 LNK-MESE-SOMME OCCURS 12 TIMES PIC S9(5).
+
+       PROCEDURE DIVISION USING LNK-VENDITE-MESE.
+           PERFORM VARYING INDICE-MESE FROM 1 BY 1
+               UNTIL INDICE-MESE > 12
+               MOVE 0 TO LNK-MESE-SOMME(INDICE-MESE)
+           END-PERFORM
+            EXIT PROGRAM.
