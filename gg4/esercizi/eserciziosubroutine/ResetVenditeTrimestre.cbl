@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ResetVenditeTrimestre.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 INDICE-TRIMESTRE PIC 99.
+
+       LINKAGE SECTION.
+           01 LNK-VENDITE-TRIMESTRE.
+               05 LNK-TRIMESTRE-SOMME OCCURS 4 TIMES PIC S9(5).
+
+       PROCEDURE DIVISION USING LNK-VENDITE-TRIMESTRE.
+           PERFORM VARYING INDICE-TRIMESTRE FROM 1 BY 1
+               UNTIL INDICE-TRIMESTRE > 4
+               MOVE 0 TO LNK-TRIMESTRE-SOMME(INDICE-TRIMESTRE)
+           END-PERFORM
+            EXIT PROGRAM.
