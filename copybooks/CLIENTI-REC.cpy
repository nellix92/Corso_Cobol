@@ -0,0 +1,9 @@
+      ****************LAYOUT RECORD CLIENTI.IDX***************************
+           01 RECORD-CLIENTE-IDX.
+              05 ID-CLIENTE-IDX PIC 9(6).
+              05 NOME-IDX PIC X(10).
+              05 COGNOME-IDX PIC X(10).
+              05 LAST-UPDATED-IDX PIC X(15).
+              05 INDIRIZZO-IDX PIC X(30).
+              05 TELEFONO-IDX PIC X(15).
+              05 EMAIL-IDX PIC X(30).
