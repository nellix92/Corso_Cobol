@@ -0,0 +1,14 @@
+      ****************BACKUP CLIENTI.IDX PRIMA DI MODIFICARE**********
+           BACKUP-CLIENTI-IDX.
+               MOVE FUNCTION CURRENT-DATE TO WS-DATA-ORA.
+               MOVE WS-DATA-ORA(1:14) TO WS-TIMESTAMP.
+               STRING "clienti-backup-" WS-TIMESTAMP ".idx"
+                   DELIMITED BY SIZE INTO WS-NOME-BACKUP.
+               CALL "CBL_COPY_FILE" USING WS-NOME-SORGENTE
+                   WS-NOME-BACKUP.
+               IF RETURN-CODE = 0
+                   DISPLAY "BACKUP CREATO: " WS-NOME-BACKUP
+               ELSE
+                   DISPLAY "ATTENZIONE: BACKUP FALLITO (CODICE "
+                       RETURN-CODE ")"
+               END-IF.
