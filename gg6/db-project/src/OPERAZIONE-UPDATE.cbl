@@ -20,6 +20,9 @@
             03 NOME             PIC X(20).
             03 DATA_CREATE      PIC X(10).
             03 NOTA             PIC X(300).
+       01 NOTA_PRECEDENTE       PIC X(300).
+       01 NUOVA_NOTA            PIC X(300).
+       01 WS_LAST_UPDATED       PIC X(26).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -57,14 +60,34 @@
            ACCEPT NOME_NOTA_SEARCH.
            DISPLAY "INSERISCI LA NUOVA NOTA: ".
            ACCEPT NUOVA_NOTA.
+           EXEC SQL
+                SELECT NOTA, LAST_UPDATED
+                INTO :NOTA_PRECEDENTE, :WS_LAST_UPDATED
+                FROM NOTA
+                WHERE NOME = :NOME_NOTA_SEARCH
+           END-EXEC.
            EXEC SQL
                 UPDATE NOTA
-                SET NOTA = :NUOVA_NOTA
+                SET NOTA = :NUOVA_NOTA, LAST_UPDATED = CURRENT_TIMESTAMP
                 WHERE NOME = :NOME_NOTA_SEARCH
+                  AND LAST_UPDATED = :WS_LAST_UPDATED
            END-EXEC.
            IF SQLCODE NOT = 0 THEN
                PERFORM ERROR-RUNTIME
                STOP RUN
            END-IF.
+           IF SQLERRD(3) = 0 THEN
+               DISPLAY "NOTA MODIFICATA DA QUALCUN ALTRO DOPO IL CARICA"
+               DISPLAY "MENTO, RIPROVA RICARICANDO LA NOTA AGGIORNATA."
+               EXIT PARAGRAPH
+           END-IF.
+           EXEC SQL
+                INSERT INTO NOTA_AUDIT
+                    (NOME, VALORE_PRECEDENTE, VALORE_NUOVO, OPERAZIONE)
+                VALUES (:NOME_NOTA_SEARCH, :NOTA_PRECEDENTE,
+                        :NUOVA_NOTA, 'U')
+           END-EXEC.
            DISPLAY "Nota aggiornata con successo".
-           EXIT.
+           EXIT PROGRAM.
+
+           COPY ERROR-HANDLER.
