@@ -2,24 +2,32 @@
        PROGRAM-ID. ESEMPIODB2.
        AUTHOR. NELLO.
        DATE-WRITTEN. 12/06/2024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT FILE-PERSONA-SEED
+               ASSIGN TO "Persona-seed.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD FILE-PERSONA-SEED.
+           01 RECORD-PERSONA-SEED.
+               05 SEED-ID-PERSONA      PIC 9(4).
+               05 SEED-NOME            PIC X(20).
+               05 SEED-ETA             PIC 9(2).
+               05 SEED-DEPARTMENT      PIC X(20).
+               05 SEED-HIRE-DATE       PIC X(10).
+               05 SEED-STATUS          PIC X(1).
+
        WORKING-STORAGE SECTION.
-       01 TEST-DATA.
-           03 FILLER PIC X(26) VALUE "0001PINO PINI           45".
-           03 FILLER PIC X(26) VALUE "0002LINO LINI           35".
-           03 FILLER PIC X(26) VALUE "0003GINO GINI           25".
-           03 FILLER PIC X(26) VALUE "0004VINO VINI           55".
-           03 FILLER PIC X(26) VALUE "0005RINO RINI           15".
-           03 FILLER PIC X(26) VALUE "0006ZINO ZINI           65".
-           03 FILLER PIC X(26) VALUE "0007TINO TINI           75".
-       01 TEST-DATA-R REDEFINES TEST-DATA.
-           03 TEST-TBL OCCURS 7.
-            05 TEST-NUMERO PIC 9(4).
-            05 TEST-NOME   PIC X(20).
-            05 TEST-ETA    PIC 9(2).
+       01 WS-SEED-STATUS    PIC XX.
+       01 WS-EOF            PIC X VALUE 'N'.
        01 IDX              PIC 9(2).
        01 SYS-TIME         PIC 9(8).
-      
+
       *****************************************************************
       *****************INIZIO DEI COMANDI SQL**************************
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -30,6 +38,9 @@
             03 ID-PERSONA  PIC 9(4) VALUE ZERO.
             03 NOME   PIC X(20).
             03 ETA    PIC 9(2) VALUE ZERO.
+            03 DEPARTMENT PIC X(20).
+            03 HIRE_DATE  PIC X(10).
+            03 EMP_STATUS PIC X(1).
        EXEC SQL END DECLARE SECTION END-EXEC.
       ********************INCLUDO SQLCA********************************
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -60,6 +71,9 @@
                    ID_PERSONA      NUMERIC(4,0) NOT NULL,
                    NOME    CHAR(20),
                    ETA     NUMERIC(2,0),
+                   DEPARTMENT CHAR(20),
+                   HIRE_DATE  CHAR(10),
+                   STATUS     CHAR(1),
                    CONSTRAINT ID_PERSONA_0 PRIMARY KEY(ID_PERSONA)
                )
            END-EXEC.
@@ -75,20 +89,37 @@
            DISPLAY "Inserimento record completato".
 
       **********************INSERT MULTI ROWS************************
-           PERFORM VARYING  IDX FROM 1 BY 1 UNTIL IDX  > 7
-                 MOVE TEST-NUMERO(IDX) TO ID-PERSONA  
-                 MOVE TEST-NOME(IDX) TO NOME   
-                 MOVE TEST-ETA(IDX) TO ETA  
-                 DISPLAY ID-PERSONA
-                 DISPLAY NOME
-                 DISPLAY ETA
-                 EXEC SQL
-                       INSERT INTO PERSONA(ID_PERSONA,NOME,ETA) VALUES
-                       (:ID-PERSONA,:NOME,:ETA) 
-                 END-EXEC
-          
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME
+           OPEN INPUT FILE-PERSONA-SEED.
+           IF WS-SEED-STATUS NOT = "00"
+               DISPLAY "IMPOSSIBILE APRIRE Persona-seed.txt, STATUS: "
+                   WS-SEED-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FILE-PERSONA-SEED
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE SEED-ID-PERSONA  TO ID-PERSONA
+                       MOVE SEED-NOME        TO NOME
+                       MOVE SEED-ETA         TO ETA
+                       MOVE SEED-DEPARTMENT  TO DEPARTMENT
+                       MOVE SEED-HIRE-DATE   TO HIRE_DATE
+                       MOVE SEED-STATUS      TO EMP_STATUS
+                       DISPLAY ID-PERSONA
+                       DISPLAY NOME
+                       DISPLAY ETA
+                       EXEC SQL
+                             INSERT INTO PERSONA
+                                 (ID_PERSONA, NOME, ETA, DEPARTMENT,
+                                  HIRE_DATE, STATUS)
+                             VALUES (:ID-PERSONA, :NOME, :ETA,
+                                  :DEPARTMENT, :HIRE_DATE, :EMP_STATUS)
+                       END-EXEC
+                       IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME
+               END-READ
            END-PERFORM.
+           CLOSE FILE-PERSONA-SEED.
            DISPLAY "Inserimento records completato".
              
       ********************COMMIT****************************************
@@ -102,23 +133,5 @@
        
        
        STOP RUN.
-      ********************VISUALIZZAZIONI ERRORI************************ 
-           ERROR-RUNTIME.
-               DISPLAY "*********SQL ERROR***********"
-               EVALUATE SQLCODE
-                 WHEN +10
-                      DISPLAY "RECORD NOT FOUND"
-                 WHEN -01
-                      DISPLAY "CONNESSIONE FALLITA"
-                 WHEN -20
-                      DISPLAY "INTERNAL ERROR"
-                 WHEN -30
-                      DISPLAY "ERRORE POSTGRES"
-                      DISPLAY "ERRCODE: " SQLSTATE
-                      DISPLAY SQLERRMC
-                 WHEN OTHER
-                      DISPLAY "ERRORE SCONOSCIUTO"
-                      DISPLAY "ERRCODE: " SQLSTATE
-                      DISPLAY SQLERRMC
-           STOP RUN.
+           COPY ERROR-HANDLER.
 
