@@ -20,6 +20,7 @@
             03 NOME             PIC X(20).
             03 DATA_CREATE      PIC X(10).
             03 NOTA             PIC X(300).
+            03 ID_CLIENTE       PIC 9(6).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -78,8 +79,42 @@
             END-EXEC
             DISPLAY NOTA-REC
            END-PERFORM.
-          
-          
+
+
            EXEC SQL
                  CLOSE C2
            END-EXEC.
+      *Cerca anche per ID-CLIENTE, cosi' si possono richiamare tutte
+      *le note legate a un cliente dell'anagrafica CLIENTI invece di
+      *doverle ritrovare una per una per nome.
+           DISPLAY "CERCA ANCHE PER ID CLIENTE (0 = SALTA): ".
+           ACCEPT ID_CLIENTE.
+           IF ID_CLIENTE NOT = 0
+               EXEC SQL
+                   DECLARE C3 CURSOR FOR
+                        SELECT NOME, DATA_CREATE, NOTA, ID_CLIENTE
+                        FROM NOTA
+                        WHERE ID_CLIENTE = :ID_CLIENTE
+               END-EXEC
+               EXEC SQL
+                        OPEN C3
+               END-EXEC
+
+               DISPLAY "---- NOTE DEL CLIENTE ----".
+               EXEC SQL
+                     FETCH C3 INTO :NOME,:DATA_CREATE,:NOTA,:ID_CLIENTE
+               END-EXEC
+               PERFORM UNTIL SQLCODE NOT = ZERO
+                MOVE NOME TO D-NOME
+                MOVE DATA_CREATE TO D-DATA-CREATE
+                MOVE NOTA TO D-NOTA
+                DISPLAY NOTA-REC
+                EXEC SQL
+                     FETCH C3 INTO :NOME,:DATA_CREATE,:NOTA,:ID_CLIENTE
+                END-EXEC
+               END-PERFORM
+
+               EXEC SQL
+                     CLOSE C3
+               END-EXEC
+           END-IF.
