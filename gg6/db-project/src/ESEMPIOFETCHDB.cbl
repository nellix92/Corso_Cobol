@@ -116,23 +116,5 @@
            DISPLAY "Programma finito" 
            STOP RUN.  
        STOP RUN.
-      ********************VISUALIZZAZIONI ERRORI************************ 
-           ERROR-RUNTIME.
-               DISPLAY "*********SQL ERROR***********"
-               EVALUATE SQLCODE
-                 WHEN +10
-                      DISPLAY "RECORD NOT FOUND"
-                 WHEN -01
-                      DISPLAY "CONNESSIONE FALLITA"
-                 WHEN -20
-                      DISPLAY "INTERNAL ERROR"
-                 WHEN -30
-                      DISPLAY "ERRORE POSTGRES"
-                      DISPLAY "ERRCODE: " SQLSTATE
-                      DISPLAY SQLERRMC
-                 WHEN OTHER
-                      DISPLAY "ERRORE SCONOSCIUTO"
-                      DISPLAY "ERRCODE: " SQLSTATE
-                      DISPLAY SQLERRMC
-           STOP RUN.
+           COPY ERROR-HANDLER.
 
