@@ -3,8 +3,23 @@
        AUTHOR. NELLO.
        DATE-WRITTEN. 12/06/2024.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTI-IDX.
+       COPY CLIENTI-REC.
+
        WORKING-STORAGE SECTION.
+       01 WS-CLIENTE-VALIDO     PIC X VALUE 'N'.
+           88 CLIENTE-VALIDO    VALUE 'S'.
        01 WS-EOF                PIC X VALUE 'N'.
        01 WS-CONTINUE           PIC X VALUE 'Y'.
        01 WS-MSG                PIC X(100).
@@ -14,6 +29,15 @@
        01 NOME_NOTA_SEARCH PIC X(20).
        01 DATA_SEARCH PIC X(10).
        01 NUOVA_NOTA       PIC X(300).
+       01 MODO-CERCA       PIC X VALUE SPACE.
+       01 NOTA_KEYWORD_SEARCH PIC X(300).
+       01 WS-RIGHE-PAGINA   PIC 9(2) VALUE 10.
+       01 WS-CONTATORE-RIGHE PIC 9(2) VALUE 0.
+       01 WS-PAUSA          PIC X.
+       01 WS-DATA-VALIDA    PIC X.
+       01 WS-CONFERMA       PIC X.
+       01 WS-CONNECT-TENTATIVI PIC 9 VALUE 0.
+       01 WS-SLEEP-MS          PIC 9(8) COMP-5 VALUE 1000.
        01 NOTA-REC.
            05 D-NOME PIC X(20).
            05 D-DATA-CREATE PIC X(10).
@@ -30,6 +54,14 @@
             03 NOME             PIC X(20).
             03 DATA_CREATE      PIC X(10).
             03 NOTA             PIC X(300).
+       01 DATA_SCADENZA        PIC X(10).
+       01 CATEGORIA            PIC X(20).
+       01 GRUPPO_CONTEGGIO     PIC 9(4).
+       01 NOTA_LIKE_PATTERN    PIC X(302).
+       01 NOTA_PRECEDENTE      PIC X(300).
+       01 WS_LAST_UPDATED      PIC X(26).
+       01 ID_CLIENTE           PIC 9(6).
+       01 ID_CLIENTE_SEARCH    PIC 9(6).
        EXEC SQL END DECLARE SECTION END-EXEC.
       ********************INCLUDO SQLCA*********************************       
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -39,41 +71,67 @@
       ********************CONNESSIONE AL DB*****************************    
       
            DISPLAY "Mi connetto al database.".
-           MOVE "notadb@db"        TO DBNAME
-           MOVE "postgres"         TO USERNAME
-           MOVE SPACE              TO PASSWORD
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
-           END-EXEC.
-           IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.    
+           ACCEPT DBNAME FROM ENVIRONMENT "NOTA_DBNAME"
+           IF DBNAME = SPACES MOVE "notadb@db" TO DBNAME END-IF
+           ACCEPT USERNAME FROM ENVIRONMENT "NOTA_DBUSER"
+           IF USERNAME = SPACES MOVE "postgres" TO USERNAME END-IF
+           ACCEPT PASSWORD FROM ENVIRONMENT "NOTA_DBPASS"
+           MOVE 0 TO WS-CONNECT-TENTATIVI
+           PERFORM UNTIL SQLCODE = ZERO OR WS-CONNECT-TENTATIVI >= 3
+               ADD 1 TO WS-CONNECT-TENTATIVI
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
+               END-EXEC
+               IF SQLCODE NOT = 0 AND WS-CONNECT-TENTATIVI < 3
+                   DISPLAY "CONNESSIONE FALLITA, RIPROVO... (TENTATIVO "
+                       WS-CONNECT-TENTATIVI "/3)"
+                   CALL "CBL_THREAD_SLEEP" USING WS-SLEEP-MS
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.
            DISPLAY "Connessione al database riuscita!".
 
       *******************MENU*******************************************
            PERFORM UNTIL WS-CONTINUE = 'N'
               DISPLAY "------------MENU------------"
               DISPLAY "SCEGLI UN'OPERAZIONE:"
+              DISPLAY "[C]REA"
               DISPLAY "[L]EGGI"
-              DISPLAY "[C]ERCA"
+              DISPLAY "[R]ICERCA"
               DISPLAY "[U]PDATE"
               DISPLAY "[D]ELETE"
+              DISPLAY "[S]CADUTE"
+              DISPLAY "[G]RUPPI PER CATEGORIA"
               ACCEPT OPERAZIONE
               EVALUATE OPERAZIONE
                 WHEN 'C'
                       PERFORM OPERAZIONE-CREATE
                 WHEN 'L'
                       PERFORM OPERAZIONE-LEGGI
-                WHEN 'C'
+                WHEN 'R'
                       PERFORM OPERAZIONE-CERCA
                 WHEN 'U'
                       PERFORM OPERAZIONE-UPDATE
                 WHEN 'D'
                       PERFORM OPERAZIONE-DELETE
+                WHEN 'S'
+                      PERFORM OPERAZIONE-SCADUTE
+                WHEN 'G'
+                      PERFORM OPERAZIONE-GRUPPI
                 WHEN OTHER
                       DISPLAY "OPERAZIONE NON VALIDA"
                END-EVALUATE
                DISPLAY "VUOI CONTIMUARE? [Y/N]"
                ACCEPT WS-CONTINUE
            END-PERFORM.
+      ********************COMMIT****************************************
+           EXEC SQL COMMIT WORK END-EXEC.
+
+      ********************DISCONNECT************************************
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+      *********************FINISH***************************************
+           DISPLAY "Programma finito".
            STOP RUN.
       ***********************CREATE*************************************
        OPERAZIONE-CREATE.
@@ -92,9 +150,16 @@
            EXEC SQL
                  FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
            END-EXEC.
+           MOVE 0 TO WS-CONTATORE-RIGHE
            PERFORM UNTIL SQLCODE NOT = 0
                MOVE NOME TO D-NOME
                DISPLAY "NOME: " D-NOME
+               ADD 1 TO WS-CONTATORE-RIGHE
+               IF WS-CONTATORE-RIGHE >= WS-RIGHE-PAGINA
+                   DISPLAY "-- PREMI INVIO PER CONTINUARE --"
+                   ACCEPT WS-PAUSA
+                   MOVE 0 TO WS-CONTATORE-RIGHE
+               END-IF
                EXEC SQL
                    FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
                END-EXEC
@@ -105,19 +170,41 @@
            END-EXEC.
            DISPLAY "INSERISCI NOME: ".
            ACCEPT NOME.
-           DISPLAY "INSERISCI DATA-CREATE (XX/XX/XXXX): ".
-           ACCEPT DATA_CREATE.
+           PERFORM VALIDA-DATA-CREATE.
+           DISPLAY "INSERISCI DATA-SCADENZA (GG/MM/AAAA, VUOTO=NO): ".
+           ACCEPT DATA_SCADENZA.
+           IF DATA_SCADENZA NOT = SPACES
+               PERFORM VALIDA-DATA-SCADENZA
+           END-IF.
+           DISPLAY "INSERISCI CATEGORIA: ".
+           ACCEPT CATEGORIA.
            DISPLAY "INSERISCI NOTA: ".
            ACCEPT NOTA.
+           DISPLAY "INSERISCI ID CLIENTE: ".
+           ACCEPT ID_CLIENTE.
+           PERFORM VALIDA-ID-CLIENTE.
+           IF NOT CLIENTE-VALIDO
+               DISPLAY "ID CLIENTE NON TROVATO IN CLIENTI.IDX, "
+                   "INSERIMENTO ANNULLATO."
+               EXIT PARAGRAPH
+           END-IF.
            EXEC SQL
-                INSERT INTO NOTA (NOME, DATA_CREATE, NOTA)
-                VALUES (:NOME, :DATA_CREATE, :NOTA)
+                INSERT INTO NOTA
+                    (NOME, DATA_CREATE, DATA_SCADENZA, CATEGORIA, NOTA,
+                     ID_CLIENTE)
+                VALUES (:NOME, :DATA_CREATE, :DATA_SCADENZA,
+                        :CATEGORIA, :NOTA, :ID_CLIENTE)
            END-EXEC.
            IF SQLCODE NOT = 0 THEN
                PERFORM ERROR-RUNTIME
                STOP RUN
            END-IF.
-           DISPLAY "Inserimento record completato".  
+           EXEC SQL
+                INSERT INTO NOTA_AUDIT
+                    (NOME, VALORE_PRECEDENTE, VALORE_NUOVO, OPERAZIONE)
+                VALUES (:NOME, SPACES, :NOTA, 'C')
+           END-EXEC.
+           DISPLAY "Inserimento record completato".
       **********************SELECT * ORDER BY***************************
        OPERAZIONE-LEGGI.
            EXEC SQL
@@ -136,14 +223,21 @@
            EXEC SQL
                  FETCH C1 INTO  :NOME,:DATA_CREATE,:NOTA
            END-EXEC.
+           MOVE 0 TO WS-CONTATORE-RIGHE
            PERFORM UNTIL SQLCODE NOT = ZERO
             MOVE NOME TO D-NOME
             MOVE DATA_CREATE TO D-DATA-CREATE
             MOVE NOTA TO D-NOTA
+            DISPLAY NOTA-REC
+            ADD 1 TO WS-CONTATORE-RIGHE
+            IF WS-CONTATORE-RIGHE >= WS-RIGHE-PAGINA
+                DISPLAY "-- PREMI INVIO PER CONTINUARE --"
+                ACCEPT WS-PAUSA
+                MOVE 0 TO WS-CONTATORE-RIGHE
+            END-IF
             EXEC SQL
                  FETCH C1 INTO  :NOME,:DATA_CREATE,:NOTA
             END-EXEC
-            DISPLAY NOTA-REC
            END-PERFORM.
           
           
@@ -168,9 +262,16 @@
            EXEC SQL
                  FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
            END-EXEC.
+           MOVE 0 TO WS-CONTATORE-RIGHE
            PERFORM UNTIL SQLCODE NOT = 0
                MOVE NOME TO D-NOME
                DISPLAY "NOME: " D-NOME
+               ADD 1 TO WS-CONTATORE-RIGHE
+               IF WS-CONTATORE-RIGHE >= WS-RIGHE-PAGINA
+                   DISPLAY "-- PREMI INVIO PER CONTINUARE --"
+                   ACCEPT WS-PAUSA
+                   MOVE 0 TO WS-CONTATORE-RIGHE
+               END-IF
                EXEC SQL
                    FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
                END-EXEC
@@ -179,14 +280,31 @@
            EXEC SQL
                  CLOSE C1
            END-EXEC.
-           DISPLAY "INSERISCI IL NOME DA CERCARE: ".
-           ACCEPT NOME_NOTA_SEARCH.
-           EXEC SQL
-               DECLARE C1 CURSOR FOR
-                    SELECT NOME,DATA_CREATE,NOTA 
-                    FROM NOTA
-                    WHERE NOME = :NOME_NOTA_SEARCH
-           END-EXEC.
+           DISPLAY "CERCA PER [N]OME ESATTO O [K]EYWORD NELLA NOTA: ".
+           ACCEPT MODO-CERCA.
+           IF MODO-CERCA = 'K' OR MODO-CERCA = 'k'
+               DISPLAY "INSERISCI LA PAROLA DA CERCARE NELLA NOTA: ".
+               ACCEPT NOTA_KEYWORD_SEARCH.
+               STRING "%" DELIMITED BY SIZE
+                   FUNCTION TRIM(NOTA_KEYWORD_SEARCH) DELIMITED BY SIZE
+                   "%" DELIMITED BY SIZE
+                   INTO NOTA_LIKE_PATTERN
+               EXEC SQL
+                   DECLARE C1 CURSOR FOR
+                        SELECT NOME,DATA_CREATE,NOTA
+                        FROM NOTA
+                        WHERE NOTA LIKE :NOTA_LIKE_PATTERN
+               END-EXEC
+           ELSE
+               DISPLAY "INSERISCI IL NOME DA CERCARE: ".
+               ACCEPT NOME_NOTA_SEARCH.
+               EXEC SQL
+                   DECLARE C1 CURSOR FOR
+                        SELECT NOME,DATA_CREATE,NOTA
+                        FROM NOTA
+                        WHERE NOME = :NOME_NOTA_SEARCH
+               END-EXEC
+           END-IF.
            EXEC SQL
                     OPEN C1
            END-EXEC.
@@ -195,20 +313,64 @@
            EXEC SQL
                  FETCH C1 INTO  :NOME,:DATA_CREATE,:NOTA
            END-EXEC.
+           MOVE 0 TO WS-CONTATORE-RIGHE
            PERFORM UNTIL SQLCODE NOT = ZERO
             MOVE NOME TO D-NOME
             MOVE DATA_CREATE TO D-DATA-CREATE
             MOVE NOTA TO D-NOTA
+            DISPLAY NOTA-REC
+            ADD 1 TO WS-CONTATORE-RIGHE
+            IF WS-CONTATORE-RIGHE >= WS-RIGHE-PAGINA
+                DISPLAY "-- PREMI INVIO PER CONTINUARE --"
+                ACCEPT WS-PAUSA
+                MOVE 0 TO WS-CONTATORE-RIGHE
+            END-IF
             EXEC SQL
                  FETCH C1 INTO  :NOME,:DATA_CREATE,:NOTA
             END-EXEC
-            DISPLAY NOTA-REC
            END-PERFORM.
-          
-          
-           EXEC SQL
-                 CLOSE C1
-           END-EXEC.
+
+      *Cerca anche per ID-CLIENTE, cosi' si possono richiamare tutte
+      *le note legate a un cliente dell'anagrafica CLIENTI invece di
+      *doverle ritrovare una per una per nome o parola chiave.
+           DISPLAY "CERCA ANCHE PER ID CLIENTE (0 = SALTA): ".
+           ACCEPT ID_CLIENTE_SEARCH.
+           IF ID_CLIENTE_SEARCH NOT = 0
+               EXEC SQL
+                   DECLARE C2 CURSOR FOR
+                        SELECT NOME, DATA_CREATE, NOTA
+                        FROM NOTA
+                        WHERE ID_CLIENTE = :ID_CLIENTE_SEARCH
+               END-EXEC
+               EXEC SQL
+                        OPEN C2
+               END-EXEC
+
+               DISPLAY "---- NOTE DEL CLIENTE ----".
+               MOVE 0 TO WS-CONTATORE-RIGHE
+               EXEC SQL
+                     FETCH C2 INTO :NOME,:DATA_CREATE,:NOTA
+               END-EXEC
+               PERFORM UNTIL SQLCODE NOT = ZERO
+                MOVE NOME TO D-NOME
+                MOVE DATA_CREATE TO D-DATA-CREATE
+                MOVE NOTA TO D-NOTA
+                DISPLAY NOTA-REC
+                ADD 1 TO WS-CONTATORE-RIGHE
+                IF WS-CONTATORE-RIGHE >= WS-RIGHE-PAGINA
+                    DISPLAY "-- PREMI INVIO PER CONTINUARE --"
+                    ACCEPT WS-PAUSA
+                    MOVE 0 TO WS-CONTATORE-RIGHE
+                END-IF
+                EXEC SQL
+                     FETCH C2 INTO :NOME,:DATA_CREATE,:NOTA
+                END-EXEC
+               END-PERFORM
+
+               EXEC SQL
+                     CLOSE C2
+               END-EXEC
+           END-IF.
       *****************UPDATE WHERE NOME********************************
        OPERAZIONE-UPDATE.
            EXEC SQL
@@ -226,40 +388,52 @@
            EXEC SQL
                  FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
            END-EXEC.
+           MOVE 0 TO WS-CONTATORE-RIGHE
            PERFORM UNTIL SQLCODE NOT = 0
                MOVE NOME TO D-NOME
                DISPLAY "NOME: " D-NOME
+               ADD 1 TO WS-CONTATORE-RIGHE
+               IF WS-CONTATORE-RIGHE >= WS-RIGHE-PAGINA
+                   DISPLAY "-- PREMI INVIO PER CONTINUARE --"
+                   ACCEPT WS-PAUSA
+                   MOVE 0 TO WS-CONTATORE-RIGHE
+               END-IF
                EXEC SQL
                    FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
                END-EXEC
            END-PERFORM.
            EXEC SQL
-                 FETCH C2 INTO  :NOME,:DATA_CREATE,:NOTA
+                 CLOSE C1
            END-EXEC.
-           PERFORM UNTIL SQLCODE NOT = ZERO
-               MOVE NOME TO D-NOME
-               MOVE DATA_CREATE TO D-DATA-CREATE
-               MOVE NOTA TO D-NOTA
-               DISPLAY NOTA-REC
-               EXEC SQL
-                   FETCH C2 INTO  :NOME,:DATA_CREATE,:NOTA
-               END-EXEC
-           END-PERFORM.
-          
-           EXEC SQL
-                 CLOSE C2
-           END-EXEC
            DISPLAY "INSERISCI IL NOME DA AGGIORNARE: ".
            ACCEPT NOME_NOTA_SEARCH.
            DISPLAY "INSERISCI LA NUOVA NOTA: ".
            ACCEPT NUOVA_NOTA.
 
+           EXEC SQL
+                SELECT NOTA, LAST_UPDATED
+                INTO :NOTA_PRECEDENTE, :WS_LAST_UPDATED
+                FROM NOTA
+                WHERE NOME = :NOME_NOTA_SEARCH
+           END-EXEC.
            EXEC SQL
               UPDATE NOTA
-              SET NOTA = :NUOVA_NOTA
+              SET NOTA = :NUOVA_NOTA, LAST_UPDATED = CURRENT_TIMESTAMP
               WHERE NOME = :NOME_NOTA_SEARCH
+                AND LAST_UPDATED = :WS_LAST_UPDATED
            END-EXEC.
            IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.
+           IF SQLERRD(3) = 0
+               DISPLAY "NOTA MODIFICATA DA QUALCUN ALTRO DOPO IL CARICA"
+               DISPLAY "MENTO, RIPROVA RICARICANDO LA NOTA AGGIORNATA."
+               EXIT PARAGRAPH
+           END-IF.
+           EXEC SQL
+                INSERT INTO NOTA_AUDIT
+                    (NOME, VALORE_PRECEDENTE, VALORE_NUOVO, OPERAZIONE)
+                VALUES (:NOME_NOTA_SEARCH, :NOTA_PRECEDENTE,
+                        :NUOVA_NOTA, 'U')
+           END-EXEC.
            EXEC SQL
                  COMMIT WORK
            END-EXEC.
@@ -283,40 +457,204 @@
            EXEC SQL
                  FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
            END-EXEC.
+           MOVE 0 TO WS-CONTATORE-RIGHE
            PERFORM UNTIL SQLCODE NOT = 0
                MOVE NOME TO D-NOME
                DISPLAY "NOME: " D-NOME
+               ADD 1 TO WS-CONTATORE-RIGHE
+               IF WS-CONTATORE-RIGHE >= WS-RIGHE-PAGINA
+                   DISPLAY "-- PREMI INVIO PER CONTINUARE --"
+                   ACCEPT WS-PAUSA
+                   MOVE 0 TO WS-CONTATORE-RIGHE
+               END-IF
                EXEC SQL
                    FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
                END-EXEC
            END-PERFORM.
+           EXEC SQL
+                 CLOSE C1
+           END-EXEC.
            DISPLAY "INSERISCI IL NOME DELLA NOTA DA CANCELLARE: ".
            ACCEPT NOME_NOTA_SEARCH.
 
+           EXEC SQL
+                SELECT NOTA INTO :NOTA_PRECEDENTE
+                FROM NOTA
+                WHERE NOME = :NOME_NOTA_SEARCH
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.
+
+           DISPLAY "STAI PER CANCELLARE LA SEGUENTE NOTA:".
+           DISPLAY "NOME: " NOME_NOTA_SEARCH.
+           DISPLAY "NOTA: " NOTA_PRECEDENTE.
+           DISPLAY "CONFERMI LA CANCELLAZIONE? [S/N]".
+           ACCEPT WS-CONFERMA.
+           IF WS-CONFERMA NOT = 'S' AND WS-CONFERMA NOT = 's'
+               DISPLAY "CANCELLAZIONE ANNULLATA."
+               EXIT PARAGRAPH
+           END-IF.
+
            EXEC SQL
               DELETE FROM NOTA
               WHERE NOME = :NOME_NOTA_SEARCH
            END-EXEC.
            IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.
+           EXEC SQL
+                INSERT INTO NOTA_AUDIT
+                    (NOME, VALORE_PRECEDENTE, VALORE_NUOVO, OPERAZIONE)
+                VALUES (:NOME_NOTA_SEARCH, :NOTA_PRECEDENTE, SPACES, 'D')
+           END-EXEC.
            EXEC SQL
                 COMMIT WORK
            END-EXEC.
            DISPLAY "Nota cancellata con successo!".
            EXIT.
-      ********************COMMIT****************************************          
-           EXEC SQL COMMIT WORK END-EXEC.
+      *****************DATA OVERDUE REPORT********************************
+       OPERAZIONE-SCADUTE.
+           EXEC SQL
+              DECLARE C1 CURSOR FOR
+                      SELECT NOME, DATA_CREATE, DATA_SCADENZA, NOTA
+                      FROM NOTA
+                      WHERE DATA_SCADENZA NOT = SPACES
+                        AND TO_DATE(DATA_SCADENZA, 'DD/MM/YYYY')
+                            < CURRENT_DATE
+                      ORDER BY DATA_SCADENZA
+           END-EXEC.
+           EXEC SQL
+                 OPEN C1
+           END-EXEC.
 
-      ********************DISCONNECT************************************      
-           EXEC SQL DISCONNECT ALL END-EXEC. 
+           DISPLAY "---- NOTE SCADUTE ----".
+           DISPLAY "NOME                  SCADENZA".
+           EXEC SQL
+                 FETCH C1 INTO :NOME, :DATA_CREATE, :DATA_SCADENZA, :NOTA
+           END-EXEC.
+           MOVE 0 TO WS-CONTATORE-RIGHE
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE NOME TO D-NOME
+               DISPLAY "NOME: " D-NOME "  SCADENZA: " DATA_SCADENZA
+               ADD 1 TO WS-CONTATORE-RIGHE
+               IF WS-CONTATORE-RIGHE >= WS-RIGHE-PAGINA
+                   DISPLAY "-- PREMI INVIO PER CONTINUARE --"
+                   ACCEPT WS-PAUSA
+                   MOVE 0 TO WS-CONTATORE-RIGHE
+               END-IF
+               EXEC SQL
+                   FETCH C1 INTO :NOME, :DATA_CREATE,
+                       :DATA_SCADENZA, :NOTA
+               END-EXEC
+           END-PERFORM.
 
-      *********************FINISH***************************************     
-           DISPLAY "Programma finito".
-           STOP RUN.
+           EXEC SQL
+                 CLOSE C1
+           END-EXEC.
+      *****************REPORT PER CATEGORIA********************************
+       OPERAZIONE-GRUPPI.
+           EXEC SQL
+              DECLARE C1 CURSOR FOR
+                      SELECT CATEGORIA, COUNT(*)
+                      FROM NOTA
+                      GROUP BY CATEGORIA
+                      ORDER BY CATEGORIA
+           END-EXEC.
+           EXEC SQL
+                 OPEN C1
+           END-EXEC.
 
-      ********************VISUALIZZAZIONI ERRORI************************ 
-           ERROR-RUNTIME.
-                 DISPLAY "*********SQL ERROR***********"
-                 DISPLAY "SQLCODE: " SQLCODE
-           STOP RUN.
+           DISPLAY "---- NOTE PER CATEGORIA ----".
+           EXEC SQL
+                 FETCH C1 INTO :CATEGORIA, :GRUPPO_CONTEGGIO
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY "CATEGORIA: " CATEGORIA
+                   "  TOTALE: " GRUPPO_CONTEGGIO
+               PERFORM ELENCA-NOMI-CATEGORIA
+               EXEC SQL
+                   FETCH C1 INTO :CATEGORIA, :GRUPPO_CONTEGGIO
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL
+                 CLOSE C1
+           END-EXEC.
+
+       ELENCA-NOMI-CATEGORIA.
+           EXEC SQL
+              DECLARE C2 CURSOR FOR
+                      SELECT NOME FROM NOTA
+                      WHERE CATEGORIA = :CATEGORIA
+                      ORDER BY NOME
+           END-EXEC.
+           EXEC SQL
+                 OPEN C2
+           END-EXEC.
+           EXEC SQL
+                 FETCH C2 INTO :NOME
+           END-EXEC.
+           MOVE 0 TO WS-CONTATORE-RIGHE
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE NOME TO D-NOME
+               DISPLAY "   - " D-NOME
+               ADD 1 TO WS-CONTATORE-RIGHE
+               IF WS-CONTATORE-RIGHE >= WS-RIGHE-PAGINA
+                   DISPLAY "-- PREMI INVIO PER CONTINUARE --"
+                   ACCEPT WS-PAUSA
+                   MOVE 0 TO WS-CONTATORE-RIGHE
+               END-IF
+               EXEC SQL
+                   FETCH C2 INTO :NOME
+               END-EXEC
+           END-PERFORM.
+           EXEC SQL
+                 CLOSE C2
+           END-EXEC.
+      *****************VALIDAZIONE FORMATO DATA****************************
+       VALIDA-DATA-CREATE.
+           MOVE 'N' TO WS-DATA-VALIDA
+           PERFORM UNTIL WS-DATA-VALIDA = 'S'
+               DISPLAY "INSERISCI DATA-CREATE (GG/MM/AAAA): ".
+               ACCEPT DATA_CREATE
+               IF DATA_CREATE(1:2) IS NUMERIC
+                   AND DATA_CREATE(3:1) = "/"
+                   AND DATA_CREATE(4:2) IS NUMERIC
+                   AND DATA_CREATE(6:1) = "/"
+                   AND DATA_CREATE(7:4) IS NUMERIC
+                   MOVE 'S' TO WS-DATA-VALIDA
+               ELSE
+                   DISPLAY "FORMATO DATA NON VALIDO, USARE GG/MM/AAAA"
+               END-IF
+           END-PERFORM.
+
+       VALIDA-DATA-SCADENZA.
+           MOVE 'N' TO WS-DATA-VALIDA
+           PERFORM UNTIL WS-DATA-VALIDA = 'S'
+               IF DATA_SCADENZA(1:2) IS NUMERIC
+                   AND DATA_SCADENZA(3:1) = "/"
+                   AND DATA_SCADENZA(4:2) IS NUMERIC
+                   AND DATA_SCADENZA(6:1) = "/"
+                   AND DATA_SCADENZA(7:4) IS NUMERIC
+                   MOVE 'S' TO WS-DATA-VALIDA
+               ELSE
+                   DISPLAY "FORMATO DATA NON VALIDO, USARE GG/MM/AAAA"
+                   DISPLAY "INSERISCI DATA-SCADENZA (GG/MM/AAAA): ".
+                   ACCEPT DATA_SCADENZA
+               END-IF
+           END-PERFORM.
+
+      *Convalida l'ID cliente digitato contro clienti.idx prima
+      *dell'INSERT, cosi' la NOTA punta sempre a un cliente reale.
+       VALIDA-ID-CLIENTE.
+           MOVE 'N' TO WS-CLIENTE-VALIDO
+           MOVE ID_CLIENTE TO ID-CLIENTE-IDX
+           OPEN INPUT CLIENTI-IDX
+           READ CLIENTI-IDX
+               INVALID KEY
+                   MOVE 'N' TO WS-CLIENTE-VALIDO
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CLIENTE-VALIDO
+           END-READ
+           CLOSE CLIENTI-IDX.
+
+           COPY ERROR-HANDLER.
 
 
