@@ -11,6 +11,8 @@
            05 D-DATA-CREATE      PIC X(10).
            05 FILLER             PIC X.
            05 D-NOTA             PIC X(300).
+           05 FILLER             PIC X.
+           05 D-ID-CLIENTE       PIC 9(6).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DBNAME                PIC X(30) VALUE SPACE.
@@ -20,6 +22,7 @@
             03 NOME             PIC X(20).
             03 DATA_CREATE      PIC X(10).
             03 NOTA             PIC X(300).
+            03 ID_CLIENTE       PIC 9(6).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -29,7 +32,7 @@
        OPERAZIONE-READ.
            EXEC SQL
               DECLARE C1 CURSOR FOR
-                      SELECT NOME, DATA_CREATE, NOTA 
+                      SELECT NOME, DATA_CREATE, NOTA, ID_CLIENTE
                       FROM NOTA
                       ORDER BY NOME
            END-EXEC.
@@ -39,17 +42,19 @@
 
            DISPLAY "---------------------------"
            DISPLAY "NOME                  DATA          NOTA"
+               "          ID-CLIENTE"
 
            EXEC SQL
-                 FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
+                 FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA, :ID_CLIENTE
            END-EXEC.
            PERFORM UNTIL SQLCODE NOT = 0
                MOVE NOME TO D-NOME
                MOVE DATA_CREATE TO D-DATA-CREATE
                MOVE NOTA TO D-NOTA
+               MOVE ID_CLIENTE TO D-ID-CLIENTE
                DISPLAY NOTA-REC
                EXEC SQL
-                   FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
+                   FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA, :ID_CLIENTE
                END-EXEC
            END-PERFORM.
           
