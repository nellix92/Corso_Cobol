@@ -14,6 +14,8 @@
        01 NOME_NOTA_SEARCH PIC X(20).
        01 DATA_SEARCH PIC X(10).
        01 NUOVA_NOTA       PIC X(300).
+       01 WS-CONNECT-TENTATIVI PIC 9 VALUE 0.
+       01 WS-SLEEP-MS          PIC 9(8) COMP-5 VALUE 1000.
        01 NOTA-REC.
            05 D-NOME PIC X(20).
            05 D-DATA-CREATE PIC X(10).
@@ -30,6 +32,7 @@
             03 NOME             PIC X(20).
             03 DATA_CREATE      PIC X(10).
             03 NOTA             PIC X(300).
+       01 ID_CLIENTE_SEARCH    PIC 9(6).
        EXEC SQL END DECLARE SECTION END-EXEC.
       ********************INCLUDO SQLCA*********************************       
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -39,35 +42,47 @@
       ********************CONNESSIONE AL DB*****************************    
       
            DISPLAY "Mi connetto al database.".
-           MOVE "notadb@db"        TO DBNAME
-           MOVE "postgres"         TO USERNAME
-           MOVE SPACE              TO PASSWORD
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
-           END-EXEC.
-           IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.    
+           ACCEPT DBNAME FROM ENVIRONMENT "NOTA_DBNAME"
+           IF DBNAME = SPACES MOVE "notadb@db" TO DBNAME END-IF
+           ACCEPT USERNAME FROM ENVIRONMENT "NOTA_DBUSER"
+           IF USERNAME = SPACES MOVE "postgres" TO USERNAME END-IF
+           ACCEPT PASSWORD FROM ENVIRONMENT "NOTA_DBPASS"
+           MOVE 0 TO WS-CONNECT-TENTATIVI
+           PERFORM UNTIL SQLCODE = ZERO OR WS-CONNECT-TENTATIVI >= 3
+               ADD 1 TO WS-CONNECT-TENTATIVI
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
+               END-EXEC
+               IF SQLCODE NOT = 0 AND WS-CONNECT-TENTATIVI < 3
+                   DISPLAY "CONNESSIONE FALLITA, RIPROVO... (TENTATIVO "
+                       WS-CONNECT-TENTATIVI "/3)"
+                   CALL "CBL_THREAD_SLEEP" USING WS-SLEEP-MS
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = 0 THEN PERFORM ERROR-RUNTIME STOP RUN.
            DISPLAY "Connessione al database riuscita!".
 
       *******************MENU*******************************************
            PERFORM UNTIL WS-CONTINUE = 'N'
               DISPLAY "------------MENU------------"
               DISPLAY "SCEGLI UN'OPERAZIONE:"
+              DISPLAY "[C]REA"
               DISPLAY "[L]EGGI"
-              DISPLAY "[C]ERCA"
+              DISPLAY "[R]ICERCA"
               DISPLAY "[U]PDATE"
               DISPLAY "[D]ELETE"
               ACCEPT OPERAZIONE
               EVALUATE OPERAZIONE
                 WHEN 'C'
-                      CALL OPERAZIONE-CREATE
+                      CALL "OPERAZIONE-CREATE"
                 WHEN 'L'
-                      CALL OPERAZIONE-LEGGI
-                WHEN 'C'
-                      CALL OPERAZIONE-CERCA
+                      CALL "OPERAZIONE-READ"
+                WHEN 'R'
+                      CALL "OPERAZIONE-CERCA"
                 WHEN 'U'
-                      CALL OPERAZIONE-UPDATE
+                      CALL "OPERAZIONE-UPDATE"
                 WHEN 'D'
-                      CALL OPERAZIONE-DELETE
+                      CALL "OPERAZIONE-DELETE"
                 WHEN OTHER
                       DISPLAY "OPERAZIONE NON VALIDA"
                END-EVALUATE
@@ -76,80 +91,6 @@
            END-PERFORM.
            STOP RUN.
 
-
-      ***********************SELECT * WHERE ****************************
-       OPERAZIONE-CERCA.
-           EXEC SQL
-              DECLARE C1 CURSOR FOR
-                      SELECT NOME, DATA_CREATE, NOTA 
-                      FROM NOTA
-                      ORDER BY NOME
-           END-EXEC.
-           EXEC SQL
-                 OPEN C1
-           END-EXEC.
-
-           DISPLAY "---- LISTA NOMI ----"
-           
-           EXEC SQL
-                 FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
-           END-EXEC.
-           PERFORM UNTIL SQLCODE NOT = 0
-               MOVE NOME TO D-NOME
-               DISPLAY "NOME: " D-NOME
-               EXEC SQL
-                   FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
-               END-EXEC
-           END-PERFORM.
-          
-           EXEC SQL
-                 CLOSE C1
-           END-EXEC.
-           DISPLAY "INSERISCI IL NOME DA CERCARE: ".
-           ACCEPT NOME_NOTA_SEARCH.
-           EXEC SQL
-               DECLARE C1 CURSOR FOR
-                    SELECT NOME,DATA_CREATE,NOTA 
-                    FROM NOTA
-                    WHERE NOME = :NOME_NOTA_SEARCH
-           END-EXEC.
-           EXEC SQL
-                    OPEN C1
-           END-EXEC.
-
-           DISPLAY "---- --------SEARCH----- ---".
-           EXEC SQL
-                 FETCH C1 INTO  :NOME,:DATA_CREATE,:NOTA
-           END-EXEC.
-           PERFORM UNTIL SQLCODE NOT = ZERO
-            MOVE NOME TO D-NOME
-            MOVE DATA_CREATE TO D-DATA-CREATE
-            MOVE NOTA TO D-NOTA
-            EXEC SQL
-                 FETCH C1 INTO  :NOME,:DATA_CREATE,:NOTA
-            END-EXEC
-            DISPLAY NOTA-REC
-           END-PERFORM.
-          
-          
-           EXEC SQL
-                 CLOSE C1
-           END-EXEC.
-
-      ********************COMMIT****************************************          
-           EXEC SQL COMMIT WORK END-EXEC.
-
-      ********************DISCONNECT************************************      
-           EXEC SQL DISCONNECT ALL END-EXEC. 
-
-      *********************FINISH***************************************     
-           DISPLAY "Programma finito".
-           STOP RUN.
-
-      ********************VISUALIZZAZIONI ERRORI************************ 
-           ERROR-RUNTIME.
-                 DISPLAY "*********SQL ERROR***********"
-                 DISPLAY "SQLCODE: " SQLCODE
-           STOP RUN.
+           COPY ERROR-HANDLER.
 
 
