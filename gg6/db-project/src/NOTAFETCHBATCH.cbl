@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTAFETCHBATCH.
+       AUTHOR. NELLO.
+       DATE-WRITTEN. 12/06/2024.
+
+      *Variante non interattiva di NOTAFETCHSUB: si connette al
+      *database usando le stesse variabili d'ambiente, scorre tutte
+      *le note in ordine di nome senza chiedere input da tastiera, e
+      *torna un codice di esito al chiamante invece di fermare tutto
+      *il run unit con STOP RUN - pensata per essere chiamata dal
+      *batch notturno.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CONTATORE-NOTE     PIC 9(6) VALUE 0.
+       01 WS-CONNECT-TENTATIVI  PIC 9 VALUE 0.
+       01 WS-SLEEP-MS           PIC 9(8) COMP-5 VALUE 1000.
+       01 NOTA-REC.
+           05 D-NOME             PIC X(20).
+           05 D-DATA-CREATE      PIC X(10).
+           05 FILLER             PIC X.
+           05 D-NOTA             PIC X(300).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME                PIC X(30) VALUE SPACE.
+       01 USERNAME              PIC X(30) VALUE SPACE.
+       01 PASSWORD              PIC X(30) VALUE SPACE.
+       01 NOTA-REC_VARS.
+            03 NOME             PIC X(20).
+            03 DATA_CREATE      PIC X(10).
+            03 NOTA              PIC X(300).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LNK-STATUS-CODE PIC 9.
+           88 NOTE-OK      VALUE 0.
+           88 NOTE-ERRORE  VALUE 1.
+
+       PROCEDURE DIVISION USING LNK-STATUS-CODE.
+       INIZIO.
+           SET NOTE-OK TO TRUE
+           DISPLAY "NOTAFETCHBATCH: Mi connetto al database.".
+           ACCEPT DBNAME FROM ENVIRONMENT "NOTA_DBNAME"
+           IF DBNAME = SPACES MOVE "notadb@db" TO DBNAME END-IF
+           ACCEPT USERNAME FROM ENVIRONMENT "NOTA_DBUSER"
+           IF USERNAME = SPACES MOVE "postgres" TO USERNAME END-IF
+           ACCEPT PASSWORD FROM ENVIRONMENT "NOTA_DBPASS"
+           MOVE 0 TO WS-CONNECT-TENTATIVI
+           PERFORM UNTIL SQLCODE = ZERO OR WS-CONNECT-TENTATIVI >= 3
+               ADD 1 TO WS-CONNECT-TENTATIVI
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
+               END-EXEC
+               IF SQLCODE NOT = 0 AND WS-CONNECT-TENTATIVI < 3
+                   DISPLAY "CONNESSIONE FALLITA, RIPROVO... (TENTATIVO "
+                       WS-CONNECT-TENTATIVI "/3)"
+                   CALL "CBL_THREAD_SLEEP" USING WS-SLEEP-MS
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = 0
+               DISPLAY "NOTAFETCHBATCH: CONNESSIONE FALLITA."
+               SET NOTE-ERRORE TO TRUE
+           ELSE
+               PERFORM LEGGI-TUTTE-LE-NOTE
+           END-IF.
+           EXIT PROGRAM.
+
+       LEGGI-TUTTE-LE-NOTE.
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+                       SELECT NOME, DATA_CREATE, NOTA
+                       FROM NOTA
+                       ORDER BY NOME
+           END-EXEC.
+           EXEC SQL
+                 OPEN C1
+           END-EXEC.
+           EXEC SQL
+                 FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = 0
+               ADD 1 TO WS-CONTATORE-NOTE
+               EXEC SQL
+                   FETCH C1 INTO :NOME, :DATA_CREATE, :NOTA
+               END-EXEC
+           END-PERFORM.
+           EXEC SQL
+                 CLOSE C1
+           END-EXEC.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           DISPLAY "NOTAFETCHBATCH: NOTE LETTE: " WS-CONTATORE-NOTE.
