@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NOTTURNO.
+
+      *Driver unico che sostituisce il lancio manuale uno alla volta
+      *di Main.cbl (vendite), NOTAFETCH (note) e CLIENTI-REPORT
+      *(clienti): richiama le subroutine non interattive di ciascun
+      *job in sequenza e scrive un unico log consolidato con inizio,
+      *fine ed esito di ogni passo.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT LOG-FILE ASSIGN TO WS-NOME-LOG
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD LOG-FILE.
+           01 RIGA-LOG PIC X(100).
+
+           WORKING-STORAGE SECTION.
+           01 WS-NOME-LOG       PIC X(40).
+           01 WS-DATA-ORA       PIC X(21).
+           01 WS-TIMESTAMP      PIC X(14).
+           01 WS-INIZIO-BATCH   PIC X(14).
+           01 WS-INIZIO-PASSO   PIC X(14).
+           01 WS-FINE-PASSO     PIC X(14).
+           01 WS-JOB-NOME       PIC X(10).
+           01 WS-JOB-ESITO      PIC X(7).
+
+      *Totali passati alle subroutine VENDITE, stesso schema usato da
+      *Main.cbl/ESEGUI-TUTTI-REPORT.
+           01 VENDITE-MESE-TOTALI.
+               05 MESE-SOMME OCCURS 12 TIMES PIC S9(5) VALUE 0.
+           01 VENDITE-TRIMESTRE-TOTALI.
+               05 TRIMESTRE-SOMME OCCURS 4 TIMES PIC S9(5) VALUE 0.
+           01 VENDITE-REGIONE-TOTALI.
+               05 REGIONE-SOMME OCCURS 4 TIMES PIC S9(5) VALUE 0.
+           01 WS-ANNO-FILTRO PIC 9(4) VALUE 0.
+           01 WS-SOLO-CHIUSI PIC X VALUE 'N'.
+
+           01 LNK-NOTE-STATUS PIC 9.
+               88 NOTE-OK     VALUE 0.
+               88 NOTE-ERRORE VALUE 1.
+
+           01 WS-STATO-TRIMESTRE PIC 9.
+               88 TRIMESTRE-OK      VALUE 0.
+               88 TRIMESTRE-ERRORE  VALUE 1.
+
+       PROCEDURE DIVISION.
+           MAIN.
+           PERFORM APRI-LOG
+           PERFORM JOB-VENDITE
+           PERFORM JOB-NOTE
+           PERFORM JOB-CLIENTI
+           PERFORM CHIUDI-LOG
+           STOP RUN.
+
+           APRI-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-ORA
+           MOVE WS-DATA-ORA(1:14) TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO WS-INIZIO-BATCH
+           STRING "batch-notturno-" WS-TIMESTAMP ".log"
+               DELIMITED BY SIZE INTO WS-NOME-LOG
+           OPEN OUTPUT LOG-FILE
+           MOVE SPACES TO RIGA-LOG
+           STRING "BATCH NOTTURNO - INIZIO " WS-INIZIO-BATCH
+               DELIMITED BY SIZE INTO RIGA-LOG
+           WRITE RIGA-LOG.
+
+      *Richiama le stesse subroutine VENDITE che Main.cbl orchestra
+      *con ESEGUI-TUTTI-REPORT, catturando con ON EXCEPTION il caso
+      *in cui una subroutine non sia disponibile a runtime.
+           JOB-VENDITE.
+           MOVE "VENDITE" TO WS-JOB-NOME
+           MOVE "OK" TO WS-JOB-ESITO
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-INIZIO-PASSO
+           CALL 'ResetVenditeMese' USING VENDITE-MESE-TOTALI
+               ON EXCEPTION MOVE "FALLITO" TO WS-JOB-ESITO
+           END-CALL
+           CALL 'GetVenditeMese' USING VENDITE-MESE-TOTALI
+               ON EXCEPTION MOVE "FALLITO" TO WS-JOB-ESITO
+           END-CALL
+           CALL 'GetRecordMese' USING VENDITE-MESE-TOTALI
+               ON EXCEPTION MOVE "FALLITO" TO WS-JOB-ESITO
+           END-CALL
+           CALL 'ResetVenditeTrimestre' USING VENDITE-TRIMESTRE-TOTALI
+               ON EXCEPTION MOVE "FALLITO" TO WS-JOB-ESITO
+           END-CALL
+           CALL 'GetVenditeTrimestre'
+               USING VENDITE-TRIMESTRE-TOTALI, WS-ANNO-FILTRO,
+                   WS-SOLO-CHIUSI, WS-STATO-TRIMESTRE
+               ON EXCEPTION
+                   MOVE "FALLITO" TO WS-JOB-ESITO
+               NOT ON EXCEPTION
+                   IF TRIMESTRE-ERRORE
+                       MOVE "FALLITO" TO WS-JOB-ESITO
+                   END-IF
+           END-CALL
+           IF WS-JOB-ESITO = "OK"
+               CALL 'GetRecordTrimestre'
+                   USING VENDITE-TRIMESTRE-TOTALI, WS-ANNO-FILTRO
+                   ON EXCEPTION MOVE "FALLITO" TO WS-JOB-ESITO
+               END-CALL
+           END-IF
+           CALL 'ResetVenditeRegione' USING VENDITE-REGIONE-TOTALI
+               ON EXCEPTION MOVE "FALLITO" TO WS-JOB-ESITO
+           END-CALL
+           CALL 'GetVenditeRegione' USING VENDITE-REGIONE-TOTALI
+               ON EXCEPTION MOVE "FALLITO" TO WS-JOB-ESITO
+           END-CALL
+           CALL 'GetRecordRegione' USING VENDITE-REGIONE-TOTALI
+               ON EXCEPTION MOVE "FALLITO" TO WS-JOB-ESITO
+           END-CALL
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-FINE-PASSO
+           PERFORM SCRIVI-RIGA-LOG.
+
+      *NOTAFETCHBATCH e' la variante non interattiva di NOTAFETCH/
+      *NOTAFETCHSUB: niente ACCEPT da tastiera, torna un codice di
+      *esito invece di fermare il run unit con STOP RUN.
+           JOB-NOTE.
+           MOVE "NOTE" TO WS-JOB-NOME
+           MOVE "OK" TO WS-JOB-ESITO
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-INIZIO-PASSO
+           CALL 'NOTAFETCHBATCH' USING LNK-NOTE-STATUS
+               ON EXCEPTION
+                   MOVE "FALLITO" TO WS-JOB-ESITO
+               NOT ON EXCEPTION
+                   IF NOTE-ERRORE
+                       MOVE "FALLITO" TO WS-JOB-ESITO
+                   END-IF
+           END-CALL
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-FINE-PASSO
+           PERFORM SCRIVI-RIGA-LOG.
+
+      *CLIENTI-REPORT termina con GOBACK (non STOP RUN), quindi puo'
+      *essere richiamato come le altre subroutine senza terminare il
+      *run unit del batch.
+           JOB-CLIENTI.
+           MOVE "CLIENTI" TO WS-JOB-NOME
+           MOVE "OK" TO WS-JOB-ESITO
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-INIZIO-PASSO
+           CALL 'CLIENTI-REPORT'
+               ON EXCEPTION MOVE "FALLITO" TO WS-JOB-ESITO
+           END-CALL
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-FINE-PASSO
+           PERFORM SCRIVI-RIGA-LOG.
+
+           SCRIVI-RIGA-LOG.
+           MOVE SPACES TO RIGA-LOG
+           STRING WS-JOB-NOME DELIMITED BY SPACE
+               " INIZIO=" DELIMITED BY SIZE
+               WS-INIZIO-PASSO DELIMITED BY SIZE
+               " FINE=" DELIMITED BY SIZE
+               WS-FINE-PASSO DELIMITED BY SIZE
+               " ESITO=" DELIMITED BY SIZE
+               WS-JOB-ESITO DELIMITED BY SPACE
+               INTO RIGA-LOG
+           WRITE RIGA-LOG.
+
+           CHIUDI-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+           MOVE SPACES TO RIGA-LOG
+           STRING "BATCH NOTTURNO - FINE " WS-TIMESTAMP
+               DELIMITED BY SIZE INTO RIGA-LOG
+           WRITE RIGA-LOG
+           CLOSE LOG-FILE
+           DISPLAY "LOG SCRITTO: " WS-NOME-LOG.
