@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSONA-CERCA.
+       AUTHOR. NELLO.
+       DATE-WRITTEN. 12/06/2024.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  PERSONA-REC.
+            05 D-ID-PERSONA     PIC 9(4).
+            05 FILLER           PIC X.
+            05 D-NOME           PIC X(20).
+            05 FILLER           PIC X.
+            05 D-ETA            PIC 9(2).
+       01 ETA_DA                PIC 9(2) VALUE ZERO.
+       01 ETA_A                 PIC 9(2) VALUE 99.
+      *****************************************************************
+      *****************INIZIO DEI COMANDI SQL**************************
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME                PIC X(30) VALUE SPACE.
+       01 USERNAME              PIC X(30) VALUE SPACE.
+       01 PASSWORD              PIC X(30) VALUE SPACE.
+       01 PERSONA-REC_VARS.
+            03 ID-PERSONA  PIC 9(4) VALUE ZERO.
+            03 NOME   PIC X(20).
+            03 ETA    PIC 9(2) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+      ********************INCLUDO SQLCA********************************
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+           INIZIO.
+      ********************CONNESSIONE AL DB*****************************
+           DISPLAY "Mi connetto al database.".
+           MOVE "testdb2@db"        TO DBNAME
+           MOVE "postgres"        TO USERNAME
+           MOVE SPACE              TO PASSWORD
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.
+           DISPLAY "Conessione al database riuscita!".
+
+      **********************RICERCA PER FASCIA ETA***********************
+           DISPLAY "ETA' DA (MINIMO): ".
+           ACCEPT ETA_DA.
+           DISPLAY "ETA' A (MASSIMO): ".
+           ACCEPT ETA_A.
+           EXEC SQL
+              DECLARE C1 CURSOR FOR
+                      SELECT ID_PERSONA,NOME,ETA
+                      FROM PERSONA
+                      WHERE ETA BETWEEN :ETA_DA AND :ETA_A
+                      ORDER BY ETA, ID_PERSONA
+           END-EXEC.
+           EXEC SQL
+                 OPEN C1
+           END-EXEC.
+
+           DISPLAY "---- --------RICERCA FASCIA ETA----- ---"
+           DISPLAY "NUM  NOME---------------- ETA"
+           EXEC SQL
+                 FETCH C1 INTO  :ID-PERSONA,:NOME,:ETA
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+            MOVE ID-PERSONA TO D-ID-PERSONA
+            MOVE NOME       TO D-NOME
+            MOVE ETA        TO D-ETA
+            DISPLAY PERSONA-REC
+            EXEC SQL
+                 FETCH C1 INTO  :ID-PERSONA,:NOME,:ETA
+            END-EXEC
+           END-PERFORM.
+
+           EXEC SQL
+                 CLOSE C1
+           END-EXEC.
+
+      ********************DISCONNECT************************************
+           EXEC SQL DISCONNECT ALL END-EXEC.
+      *********************FINISH***************************************
+           DISPLAY "Programma finito"
+           STOP RUN.
+           COPY ERROR-HANDLER.
