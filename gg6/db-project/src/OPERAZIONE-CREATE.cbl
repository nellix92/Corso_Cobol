@@ -3,7 +3,20 @@
        AUTHOR. NELLO.
        DATE-WRITTEN. 12/06/2024.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTI-IDX.
+       COPY CLIENTI-REC.
+
        WORKING-STORAGE SECTION.
        01 NOME_NOTA_SEARCH    PIC X(20).
        01 NOTA-REC.
@@ -11,6 +24,8 @@
            05 D-DATA-CREATE      PIC X(10).
            05 FILLER             PIC X.
            05 D-NOTA             PIC X(300).
+       01 WS-CLIENTE-VALIDO   PIC X VALUE 'N'.
+           88 CLIENTE-VALIDO  VALUE 'S'.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DBNAME                PIC X(30) VALUE SPACE.
@@ -20,6 +35,7 @@
             03 NOME             PIC X(20).
             03 DATA_CREATE      PIC X(10).
             03 NOTA             PIC X(300).
+            03 ID_CLIENTE       PIC 9(6).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -59,13 +75,42 @@
            ACCEPT DATA_CREATE.
            DISPLAY "INSERISCI NOTA: ".
            ACCEPT NOTA.
+           DISPLAY "INSERISCI ID CLIENTE: ".
+           ACCEPT ID_CLIENTE.
+           PERFORM VALIDA-ID-CLIENTE.
+           IF NOT CLIENTE-VALIDO
+               DISPLAY "ID CLIENTE NON TROVATO IN CLIENTI.IDX, "
+                   "INSERIMENTO ANNULLATO."
+               EXIT PARAGRAPH
+           END-IF.
            EXEC SQL
-                INSERT INTO NOTA (NOME, DATA_CREATE, NOTA)
-                VALUES (:NOME, :DATA_CREATE, :NOTA)
+                INSERT INTO NOTA (NOME, DATA_CREATE, NOTA, ID_CLIENTE)
+                VALUES (:NOME, :DATA_CREATE, :NOTA, :ID_CLIENTE)
            END-EXEC.
            IF SQLCODE NOT = 0 THEN
                PERFORM ERROR-RUNTIME
                STOP RUN
            END-IF.
+           EXEC SQL
+                INSERT INTO NOTA_AUDIT
+                    (NOME, VALORE_PRECEDENTE, VALORE_NUOVO, OPERAZIONE)
+                VALUES (:NOME, SPACES, :NOTA, 'C')
+           END-EXEC.
            DISPLAY "Inserimento record completato".
-           EXIT.
+           EXIT PROGRAM.
+
+      *Convalida l'ID cliente digitato contro clienti.idx prima
+      *dell'INSERT, cosi' la NOTA punta sempre a un cliente reale.
+       VALIDA-ID-CLIENTE.
+           MOVE 'N' TO WS-CLIENTE-VALIDO
+           MOVE ID_CLIENTE TO ID-CLIENTE-IDX
+           OPEN INPUT CLIENTI-IDX
+           READ CLIENTI-IDX
+               INVALID KEY
+                   MOVE 'N' TO WS-CLIENTE-VALIDO
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CLIENTE-VALIDO
+           END-READ
+           CLOSE CLIENTI-IDX.
+
+           COPY ERROR-HANDLER.
