@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-FINE-GIORNATA.
+       AUTHOR. NELLO.
+       DATE-WRITTEN. 08/08/2026.
+
+      *Riunisce in un unico foglio i tre sottosistemi che oggi hanno
+      *ciascuno i propri report separati (VENDITE, NOTA, CLIENTI),
+      *cosi' da avere un solo riepilogo da controllare prima della
+      *chiusura invece di lanciare tre programmi diversi. Segue lo
+      *schema di BATCH-NOTTURNO.cbl per come orchestra i tre archi in
+      *un solo programma, ma qui il risultato e' un report di sintesi
+      *invece di un log di esecuzione.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-VENDITE ASSIGN TO "Vendite-mese.trimestre.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
+           SELECT REPORT-FILE ASSIGN TO WS-NOME-REPORT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-VENDITE.
+       01 VENDITE.
+           05 REGIONE-NUM PIC 99.
+           05 TRIMESTRE PIC 99.
+           05 MESE PIC 99.
+           05 IMPORTO PIC S9(5).
+           05 ANNO PIC 9(4).
+           05 STATO-PERIODO PIC X.
+               88 PERIODO-APERTO VALUE 'A'.
+               88 PERIODO-CHIUSO VALUE 'C'.
+       01 TRAILER-VENDITE.
+           05 TRAILER-TAG PIC X(3).
+           05 TRAILER-RECORD-COUNT PIC 9(6).
+           05 TRAILER-CONTROL-TOTAL PIC S9(8).
+
+       FD CLIENTI-IDX.
+       COPY CLIENTI-REC.
+
+       FD REPORT-FILE.
+       01 RIGA-REPORT PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                 PIC X VALUE 'N'.
+       01 WS-NOME-REPORT         PIC X(40).
+       01 WS-OGGI                PIC X(21).
+       01 WS-OGGI-DATA           PIC X(8).
+
+      *Totale vendite della giornata: la fonte dati non ha un campo
+      *data per singolo movimento (solo ANNO/TRIMESTRE/MESE), quindi
+      *il totale e' quello dell'intero file alimentato, come fanno
+      *gia' ESEGUI-TUTTI-REPORT e VERIFICA-TRAILER.
+       01 WS-TOTALE-VENDITE      PIC S9(8) VALUE 0.
+       01 WS-TOTALE-VENDITE-ED   PIC -(7)9.
+
+      *Clienti toccati oggi: clienti.idx porta solo LAST-UPDATED-IDX,
+      *niente data di creazione separata, quindi aggiunte e modifiche
+      *si contano insieme come un solo totale.
+       01 WS-CLIENTI-TOCCATI     PIC 9(6) VALUE 0.
+
+       01 WS-NOTE-CREATE         PIC 9(6) VALUE 0.
+       01 WS-NOTE-UPDATE         PIC 9(6) VALUE 0.
+       01 WS-NOTE-DELETE         PIC 9(6) VALUE 0.
+       01 WS-CONNECT-TENTATIVI   PIC 9 VALUE 0.
+       01 WS-SLEEP-MS            PIC 9(8) COMP-5 VALUE 1000.
+
+      *La tabella NOTA_AUDIT (gg5/db-project/src/NOTA.cbl) registra
+      *NOME, VALORE_PRECEDENTE, VALORE_NUOVO, OPERAZIONE ('C'/'U'/'D')
+      *e TIMESTAMP_OP (TIMESTAMP DEFAULT CURRENT_TIMESTAMP), da
+      *filtrare sulla data odierna per contare le note toccate oggi.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME                 PIC X(30) VALUE SPACE.
+       01 USERNAME               PIC X(30) VALUE SPACE.
+       01 PASSWORD               PIC X(30) VALUE SPACE.
+       01 OGGI-SQL               PIC X(10).
+       01 OPERAZIONE-AUDIT       PIC X(1).
+       01 CONTEGGIO-AUDIT        PIC 9(6).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-OGGI
+           MOVE WS-OGGI(1:8) TO WS-OGGI-DATA
+           STRING "report-fine-giornata-" WS-OGGI-DATA ".txt"
+               DELIMITED BY SIZE INTO WS-NOME-REPORT
+
+           PERFORM CONNETTI-DB
+           PERFORM CALCOLA-VENDITE-GIORNATA
+           PERFORM CALCOLA-CLIENTI-GIORNATA
+           PERFORM CALCOLA-NOTE-GIORNATA
+           PERFORM SCRIVI-REPORT
+
+           EXEC SQL DISCONNECT ALL END-EXEC
+           DISPLAY "REPORT GENERATO: " WS-NOME-REPORT
+           STOP RUN.
+
+       CONNETTI-DB.
+           DISPLAY "Mi connetto al database.".
+           ACCEPT DBNAME FROM ENVIRONMENT "NOTA_DBNAME"
+           IF DBNAME = SPACES MOVE "notadb@db" TO DBNAME END-IF
+           ACCEPT USERNAME FROM ENVIRONMENT "NOTA_DBUSER"
+           IF USERNAME = SPACES MOVE "postgres" TO USERNAME END-IF
+           ACCEPT PASSWORD FROM ENVIRONMENT "NOTA_DBPASS"
+           MOVE 0 TO WS-CONNECT-TENTATIVI
+           PERFORM UNTIL SQLCODE = ZERO OR WS-CONNECT-TENTATIVI >= 3
+               ADD 1 TO WS-CONNECT-TENTATIVI
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWORD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE NOT = 0 AND WS-CONNECT-TENTATIVI < 3
+                   DISPLAY "CONNESSIONE FALLITA, RIPROVO... (TENTATIVO "
+                       WS-CONNECT-TENTATIVI "/3)"
+                   CALL "CBL_THREAD_SLEEP" USING WS-SLEEP-MS
+               END-IF
+           END-PERFORM
+           IF SQLCODE NOT = 0
+               DISPLAY "CONNESSIONE FALLITA, PROSEGUO SENZA DATI NOTA."
+           END-IF.
+
+       CALCOLA-VENDITE-GIORNATA.
+           OPEN INPUT FILE-VENDITE
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FILE-VENDITE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF TRAILER-TAG NOT = "TRL"
+                           ADD IMPORTO TO WS-TOTALE-VENDITE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-VENDITE
+           MOVE WS-TOTALE-VENDITE TO WS-TOTALE-VENDITE-ED.
+
+       CALCOLA-CLIENTI-GIORNATA.
+           OPEN INPUT CLIENTI-IDX
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CLIENTI-IDX NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF LAST-UPDATED-IDX(1:8) = WS-OGGI-DATA
+                           ADD 1 TO WS-CLIENTI-TOCCATI
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CLIENTI-IDX.
+
+       CALCOLA-NOTE-GIORNATA.
+           IF SQLCODE NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-OGGI-DATA(1:4) TO OGGI-SQL(1:4)
+           MOVE "-" TO OGGI-SQL(5:1)
+           MOVE WS-OGGI-DATA(5:2) TO OGGI-SQL(6:2)
+           MOVE "-" TO OGGI-SQL(8:1)
+           MOVE WS-OGGI-DATA(7:2) TO OGGI-SQL(9:2)
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+                    SELECT OPERAZIONE, COUNT(*)
+                    FROM NOTA_AUDIT
+                    WHERE CAST(TIMESTAMP_OP AS DATE) = :OGGI-SQL
+                    GROUP BY OPERAZIONE
+           END-EXEC
+           EXEC SQL
+                 OPEN C1
+           END-EXEC
+           EXEC SQL
+                 FETCH C1 INTO :OPERAZIONE-AUDIT, :CONTEGGIO-AUDIT
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0
+               EVALUATE OPERAZIONE-AUDIT
+                   WHEN 'C'
+                       MOVE CONTEGGIO-AUDIT TO WS-NOTE-CREATE
+                   WHEN 'U'
+                       MOVE CONTEGGIO-AUDIT TO WS-NOTE-UPDATE
+                   WHEN 'D'
+                       MOVE CONTEGGIO-AUDIT TO WS-NOTE-DELETE
+               END-EVALUATE
+               EXEC SQL
+                   FETCH C1 INTO :OPERAZIONE-AUDIT, :CONTEGGIO-AUDIT
+               END-EXEC
+           END-PERFORM
+           EXEC SQL
+                 CLOSE C1
+           END-EXEC.
+
+       SCRIVI-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO RIGA-REPORT
+           STRING "REPORT FINE GIORNATA - " WS-OGGI-DATA
+               DELIMITED BY SIZE INTO RIGA-REPORT
+           WRITE RIGA-REPORT
+           MOVE ALL "-" TO RIGA-REPORT
+           WRITE RIGA-REPORT
+           MOVE SPACES TO RIGA-REPORT
+           STRING "VENDITE TOTALI:       " WS-TOTALE-VENDITE-ED
+               DELIMITED BY SIZE INTO RIGA-REPORT
+           WRITE RIGA-REPORT
+           MOVE SPACES TO RIGA-REPORT
+           STRING "NOTE CREATE:          " WS-NOTE-CREATE
+               DELIMITED BY SIZE INTO RIGA-REPORT
+           WRITE RIGA-REPORT
+           MOVE SPACES TO RIGA-REPORT
+           STRING "NOTE MODIFICATE:      " WS-NOTE-UPDATE
+               DELIMITED BY SIZE INTO RIGA-REPORT
+           WRITE RIGA-REPORT
+           MOVE SPACES TO RIGA-REPORT
+           STRING "NOTE CANCELLATE:      " WS-NOTE-DELETE
+               DELIMITED BY SIZE INTO RIGA-REPORT
+           WRITE RIGA-REPORT
+           MOVE SPACES TO RIGA-REPORT
+           STRING "CLIENTI AGGIUNTI/MODIFICATI: " WS-CLIENTI-TOCCATI
+               DELIMITED BY SIZE INTO RIGA-REPORT
+           WRITE RIGA-REPORT
+           CLOSE REPORT-FILE.
+
+           COPY ERROR-HANDLER.
