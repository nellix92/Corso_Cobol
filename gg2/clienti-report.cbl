@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTI-REPORT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
+          SELECT REPORT-FILE ASSIGN TO "clienti-report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD CLIENTI-IDX.
+           COPY CLIENTI-REC.
+           FD REPORT-FILE.
+           01 RIGA-REPORT.
+              05 COL-ID         PIC X(6).
+              05 FILLER         PIC X(2) VALUE SPACES.
+              05 COL-NOME       PIC X(10).
+              05 FILLER         PIC X(2) VALUE SPACES.
+              05 COL-COGNOME    PIC X(10).
+              05 FILLER         PIC X(2) VALUE SPACES.
+              05 COL-INDIRIZZO  PIC X(30).
+              05 FILLER         PIC X(2) VALUE SPACES.
+              05 COL-TELEFONO   PIC X(15).
+              05 FILLER         PIC X(2) VALUE SPACES.
+              05 COL-EMAIL      PIC X(30).
+              05 FILLER         PIC X(2) VALUE SPACES.
+              05 COL-AGGIORNATO PIC X(15).
+           WORKING-STORAGE SECTION.
+           01 WS-EOF            PIC X VALUE 'N'.
+           01 WS-ID-DISPLAY     PIC ZZZZZ9.
+           01 WS-RIGHE-STAMPATE PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MAIN.
+           OPEN INPUT CLIENTI-IDX.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM SCRIVI-INTESTAZIONE.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ CLIENTI-IDX NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM SCRIVI-RIGA
+              END-READ
+           END-PERFORM.
+           CLOSE CLIENTI-IDX.
+           CLOSE REPORT-FILE.
+           DISPLAY "REPORT GENERATO: clienti-report.txt".
+           DISPLAY "CLIENTI STAMPATI: " WS-RIGHE-STAMPATE.
+           GOBACK.
+
+           SCRIVI-INTESTAZIONE.
+           MOVE "ID"         TO COL-ID.
+           MOVE "NOME"       TO COL-NOME.
+           MOVE "COGNOME"    TO COL-COGNOME.
+           MOVE "INDIRIZZO"  TO COL-INDIRIZZO.
+           MOVE "TELEFONO"   TO COL-TELEFONO.
+           MOVE "EMAIL"      TO COL-EMAIL.
+           MOVE "AGGIORNATO" TO COL-AGGIORNATO.
+           WRITE RIGA-REPORT.
+           MOVE ALL "-" TO RIGA-REPORT.
+           WRITE RIGA-REPORT.
+
+           SCRIVI-RIGA.
+           MOVE ID-CLIENTE-IDX    TO WS-ID-DISPLAY.
+           MOVE WS-ID-DISPLAY     TO COL-ID.
+           MOVE NOME-IDX          TO COL-NOME.
+           MOVE COGNOME-IDX       TO COL-COGNOME.
+           MOVE INDIRIZZO-IDX     TO COL-INDIRIZZO.
+           MOVE TELEFONO-IDX      TO COL-TELEFONO.
+           MOVE EMAIL-IDX         TO COL-EMAIL.
+           MOVE LAST-UPDATED-IDX  TO COL-AGGIORNATO.
+           WRITE RIGA-REPORT.
+           ADD 1 TO WS-RIGHE-STAMPATE.
