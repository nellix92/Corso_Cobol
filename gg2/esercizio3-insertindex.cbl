@@ -8,18 +8,20 @@
           SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
            ORGANIZATION IS INDEXED
            ACCESS IS SEQUENTIAL
-           RECORD KEY IS ID-CLIENTE-IDX.
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
        DATA DIVISION.
            FILE SECTION.
            FD CLIENTI-IDX.
-           01 RECORD-CLIENTE-IDX.
-              05 ID-CLIENTE-IDX PIC 9(1).
-              05 NOME-IDX PIC X(10).
-              05 COGNOME-IDX PIC X(10).
+           COPY CLIENTI-REC.
            WORKING-STORAGE SECTION.
-           01 WS-ID-CLIENTE PIC 9(1) VALUE 1.
+           01 WS-ID-CLIENTE PIC 9(6) VALUE 1.
+           01 WS-ID-ESAURITO PIC X VALUE 'N'.
            01 WS-NOME PIC X(10).
            01 WS-COGNOME PIC X(10).
+           01 WS-INDIRIZZO PIC X(30).
+           01 WS-TELEFONO PIC X(15).
+           01 WS-EMAIL PIC X(30).
            01 WS-INPUT PIC X(2).
            01 WS-EOF PIC X.
            
@@ -28,27 +30,43 @@
            MAIN.
            OPEN OUTPUT CLIENTI-IDX
 
-           PERFORM INSERTNAME UNTIL WS-INPUT = 'n'.
+           PERFORM INSERTNAME UNTIL WS-INPUT = 'n'
+               OR WS-ID-ESAURITO = 'Y'.
            CLOSE CLIENTI-IDX.
            GOBACK.
 
 
-           
+
            INSERTNAME.
-        
+
            DISPLAY "INSERISCI NOME: "WITH NO ADVANCING.
            ACCEPT WS-NOME.
            DISPLAY "INSERISCI COGNOME: "WITH NO ADVANCING.
            ACCEPT WS-COGNOME.
+           DISPLAY "INSERISCI INDIRIZZO: "WITH NO ADVANCING.
+           ACCEPT WS-INDIRIZZO.
+           DISPLAY "INSERISCI TELEFONO: "WITH NO ADVANCING.
+           ACCEPT WS-TELEFONO.
+           DISPLAY "INSERISCI EMAIL: "WITH NO ADVANCING.
+           ACCEPT WS-EMAIL.
            DISPLAY "VUI AGGIUNGERNE UN ALTRO?(y/n): "WITH NO ADVANCING.
            ACCEPT WS-INPUT.
 
            MOVE WS-ID-CLIENTE TO ID-CLIENTE-IDX.
            MOVE WS-NOME TO NOME-IDX.
            MOVE WS-COGNOME TO COGNOME-IDX.
-           ADD 1 TO WS-ID-CLIENTE.
+           MOVE WS-INDIRIZZO TO INDIRIZZO-IDX.
+           MOVE WS-TELEFONO TO TELEFONO-IDX.
+           MOVE WS-EMAIL TO EMAIL-IDX.
+           MOVE FUNCTION CURRENT-DATE TO LAST-UPDATED-IDX.
            WRITE RECORD-CLIENTE-IDX
            END-WRITE.
+           IF WS-ID-CLIENTE = 999999
+               MOVE 'Y' TO WS-ID-ESAURITO
+               DISPLAY "SPAZIO CHIAVI ESAURITO, IMPOSSIBILE INSERIRE."
+           ELSE
+               ADD 1 TO WS-ID-CLIENTE
+           END-IF.
            
 
            
