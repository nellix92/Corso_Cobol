@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTI-SEARCH.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD CLIENTI-IDX.
+           COPY CLIENTI-REC.
+
+           WORKING-STORAGE SECTION.
+           01 WS-EOF            PIC X VALUE 'N'.
+      *Tabella in memoria caricata in ordine di COGNOME (chiave
+      *alternata), cosi' la ASCENDING KEY rispecchia l'ordine gia'
+      *garantito dal file indicizzato, senza doverla riordinare.
+           01 CLIENTI-TABELLA.
+               05 CLIENTI-TAB-ENTRY OCCURS 500 TIMES
+                   ASCENDING KEY IS COGNOME-TAB
+                   INDEXED BY I-CLI.
+                   10 ID-TAB        PIC 9(6).
+                   10 NOME-TAB      PIC X(10).
+                   10 COGNOME-TAB   PIC X(10).
+                   10 INDIRIZZO-TAB PIC X(30).
+                   10 TELEFONO-TAB  PIC X(15).
+                   10 EMAIL-TAB     PIC X(30).
+           01 WS-NUM-CLIENTI     PIC 9(4) VALUE 0.
+           01 WS-PREFISSO        PIC X(10).
+           01 WS-PREFISSO-LEN    PIC 9(2).
+           01 WS-CONTINUA        PIC X VALUE 'S'.
+
+       PROCEDURE DIVISION.
+           MAIN.
+           PERFORM CARICA-TABELLA-CLIENTI
+           IF WS-NUM-CLIENTI = 0
+               DISPLAY "NESSUN CLIENTE DA CERCARE."
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-CONTINUA NOT = 'S'
+               DISPLAY "PRIME LETTERE DEL COGNOME (INVIO PER USCIRE): "
+               ACCEPT WS-PREFISSO
+               IF WS-PREFISSO = SPACES
+                   MOVE 'N' TO WS-CONTINUA
+               ELSE
+                   PERFORM CERCA-PER-PREFISSO
+               END-IF
+           END-PERFORM.
+           STOP RUN.
+
+      *Legge clienti.idx una sola volta, in ordine di COGNOME tramite
+      *la chiave alternata, riempiendo la tabella usata dalla SEARCH
+      *ALL (stesso schema dimostrativo di 13-searchall-index.cbl, ma
+      *applicato ai clienti veri invece che a una tabella giocattolo).
+           CARICA-TABELLA-CLIENTI.
+           OPEN INPUT CLIENTI-IDX
+           MOVE LOW-VALUES TO COGNOME-IDX
+           START CLIENTI-IDX KEY IS NOT LESS THAN COGNOME-IDX
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CLIENTI-IDX NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-NUM-CLIENTI < 500
+                           ADD 1 TO WS-NUM-CLIENTI
+                           MOVE ID-CLIENTE-IDX TO ID-TAB(WS-NUM-CLIENTI)
+                           MOVE NOME-IDX TO NOME-TAB(WS-NUM-CLIENTI)
+                           MOVE COGNOME-IDX
+                               TO COGNOME-TAB(WS-NUM-CLIENTI)
+                           MOVE INDIRIZZO-IDX
+                               TO INDIRIZZO-TAB(WS-NUM-CLIENTI)
+                           MOVE TELEFONO-IDX
+                               TO TELEFONO-TAB(WS-NUM-CLIENTI)
+                           MOVE EMAIL-IDX TO EMAIL-TAB(WS-NUM-CLIENTI)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CLIENTI-IDX.
+
+      *SEARCH ALL confronta solo i primi WS-PREFISSO-LEN caratteri
+      *del cognome in tabella: trova il primo cliente il cui cognome
+      *comincia con il prefisso digitato, senza richiedere il nome
+      *completo.
+           CERCA-PER-PREFISSO.
+           COMPUTE WS-PREFISSO-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PREFISSO))
+           SEARCH ALL CLIENTI-TAB-ENTRY
+               AT END
+                   DISPLAY "NESSUN CLIENTE CON COGNOME CHE INIZIA PER "
+                       WS-PREFISSO(1:WS-PREFISSO-LEN)
+               WHEN COGNOME-TAB(I-CLI) (1:WS-PREFISSO-LEN) =
+                       WS-PREFISSO (1:WS-PREFISSO-LEN)
+                   DISPLAY "ID:        " ID-TAB(I-CLI)
+                   DISPLAY "NOME:      " NOME-TAB(I-CLI)
+                   DISPLAY "COGNOME:   " COGNOME-TAB(I-CLI)
+                   DISPLAY "INDIRIZZO: " INDIRIZZO-TAB(I-CLI)
+                   DISPLAY "TELEFONO:  " TELEFONO-TAB(I-CLI)
+                   DISPLAY "EMAIL:     " EMAIL-TAB(I-CLI)
+           END-SEARCH.
