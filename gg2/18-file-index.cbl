@@ -9,38 +9,72 @@
           SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
            ORGANIZATION IS INDEXED
            ACCESS IS SEQUENTIAL
-           RECORD KEY IS ID-CLIENTE-IDX.
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
+          SELECT CLIENTI-RIGETTATI ASSIGN TO "clienti-rigettati.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
            FILE SECTION.
            FD CLIENTI.
            01 RECORD-CLIENTE.
-              05 ID-CLIENTE PIC 9(1).
+              05 ID-CLIENTE PIC 9(6).
               05 NOME PIC X(10).
               05 COGNOME PIC X(10).
            FD CLIENTI-IDX.
-           01 RECORD-CLIENTE-IDX.
-              05 ID-CLIENTE-IDX PIC 9(1).
-              05 NOME-IDX PIC X(10).
-              05 COGNOME-IDX PIC X(10).
+           COPY CLIENTI-REC.
+           FD CLIENTI-RIGETTATI.
+           01 RECORD-CLIENTI-RIGETTATI PIC X(60).
            WORKING-STORAGE SECTION.
              01 WS-EOF PIC X.
+             01 WS-RIGHE-LETTE     PIC 9(6) VALUE 0.
+             01 WS-RIGHE-SCRITTE   PIC 9(6) VALUE 0.
+             01 WS-RIGHE-RIGETTATE PIC 9(6) VALUE 0.
+             01 WS-RIGA-RIGETTATA.
+                05 WS-RIG-ID       PIC 9(6).
+                05 FILLER          PIC X VALUE SPACE.
+                05 WS-RIG-NOME     PIC X(10).
+                05 FILLER          PIC X VALUE SPACE.
+                05 WS-RIG-COGNOME  PIC X(10).
+                05 FILLER          PIC X VALUE SPACE.
+                05 WS-RIG-MOTIVO   PIC X(20).
 
        PROCEDURE DIVISION.
            MAIN.
            OPEN INPUT CLIENTI
            OPEN OUTPUT CLIENTI-IDX
-           
+           OPEN OUTPUT CLIENTI-RIGETTATI
+
            PERFORM UNTIL WS-EOF = 'Y'
-              READ CLIENTI 
+              READ CLIENTI
                AT END MOVE 'Y' TO WS-EOF
-                 NOT AT END 
+                 NOT AT END
+                       ADD 1 TO WS-RIGHE-LETTE
                        MOVE RECORD-CLIENTE TO RECORD-CLIENTE-IDX
+                       MOVE FUNCTION CURRENT-DATE TO LAST-UPDATED-IDX
                        WRITE RECORD-CLIENTE-IDX
-                       INVALID KEY DISPLAY 'Invalid record' 
+                       INVALID KEY
+                           PERFORM LOGGA-RIGETTO
+                       NOT INVALID KEY
+                           ADD 1 TO WS-RIGHE-SCRITTE
                        END-WRITE
               END-READ
            END-PERFORM.
            CLOSE CLIENTI.
            CLOSE CLIENTI-IDX.
+           CLOSE CLIENTI-RIGETTATI.
+
+           DISPLAY "---- RIEPILOGO CARICAMENTO ----".
+           DISPLAY "RIGHE LETTE:     " WS-RIGHE-LETTE.
+           DISPLAY "RIGHE SCRITTE:   " WS-RIGHE-SCRITTE.
+           DISPLAY "RIGHE RIGETTATE: " WS-RIGHE-RIGETTATE.
            GOBACK.
+
+           LOGGA-RIGETTO.
+           ADD 1 TO WS-RIGHE-RIGETTATE.
+           MOVE ID-CLIENTE TO WS-RIG-ID.
+           MOVE NOME       TO WS-RIG-NOME.
+           MOVE COGNOME    TO WS-RIG-COGNOME.
+           MOVE "CHIAVE DUPLICATA" TO WS-RIG-MOTIVO.
+           MOVE WS-RIGA-RIGETTATA TO RECORD-CLIENTI-RIGETTATI.
+           WRITE RECORD-CLIENTI-RIGETTATI.
       
\ No newline at end of file
