@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTI-MAINT.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD CLIENTI-IDX.
+           COPY CLIENTI-REC.
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-STATUS     PIC XX.
+           01 WS-CONTINUE        PIC X VALUE 'Y'.
+           01 OPERAZIONE         PIC X VALUE SPACE.
+           01 WS-ID-CLIENTE      PIC 9(6) VALUE 1.
+           01 WS-ID-ESAURITO     PIC X VALUE 'N'.
+           01 WS-ID-EOF          PIC X VALUE 'N'.
+           01 WS-ID-SEARCH       PIC 9(6).
+           01 WS-NOME            PIC X(10).
+           01 WS-COGNOME         PIC X(10).
+           01 WS-COGNOME-SEARCH  PIC X(10).
+           01 WS-TROVATI         PIC X VALUE 'N'.
+           01 WS-INDIRIZZO       PIC X(30).
+           01 WS-TELEFONO        PIC X(15).
+           01 WS-EMAIL           PIC X(30).
+           01 WS-NOME-SORGENTE   PIC X(20) VALUE "clienti.idx".
+           01 WS-TIMESTAMP       PIC X(14).
+           01 WS-NOME-BACKUP     PIC X(40).
+           01 WS-DATA-ORA        PIC X(21).
+
+       PROCEDURE DIVISION.
+       INIZIO.
+      ********************BACKUP E APERTURA FILE*************************
+           PERFORM BACKUP-CLIENTI-IDX.
+           OPEN I-O CLIENTI-IDX.
+           IF WS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT CLIENTI-IDX
+               CLOSE CLIENTI-IDX
+               OPEN I-O CLIENTI-IDX
+           END-IF.
+           PERFORM INIZIALIZZA-ID-CLIENTE.
+
+      *******************MENU*********************************************
+           PERFORM UNTIL WS-CONTINUE = 'N'
+              DISPLAY "------------MENU CLIENTI------------"
+              DISPLAY "SCEGLI UN'OPERAZIONE:"
+              DISPLAY "[A]GGIUNGI"
+              DISPLAY "[C]AMBIA"
+              DISPLAY "[D]ELETE"
+              DISPLAY "[I]NTERROGA"
+              DISPLAY "[R]ICERCA PER COGNOME"
+              ACCEPT OPERAZIONE
+              EVALUATE OPERAZIONE
+                WHEN 'A'
+                      PERFORM OPERAZIONE-AGGIUNGI
+                WHEN 'C'
+                      PERFORM OPERAZIONE-CAMBIA
+                WHEN 'D'
+                      PERFORM OPERAZIONE-DELETE
+                WHEN 'I'
+                      PERFORM OPERAZIONE-INTERROGA
+                WHEN 'R'
+                      PERFORM OPERAZIONE-RICERCA-COGNOME
+                WHEN OTHER
+                      DISPLAY "OPERAZIONE NON VALIDA"
+              END-EVALUATE
+              DISPLAY "VUOI CONTINUARE? [Y/N]"
+              ACCEPT WS-CONTINUE
+           END-PERFORM.
+           CLOSE CLIENTI-IDX.
+           STOP RUN.
+
+      *Il file e' aperto I-O (non OUTPUT) per conservare i clienti tra
+      *una sessione e l'altra, quindi il prossimo ID da assegnare non
+      *puo' ripartire da 1 ogni volta: si scorre il file una volta
+      *all'avvio per trovare l'ID piu' alto gia' presente e si riparte
+      *da quello + 1, altrimenti OPERAZIONE-AGGIUNGI ricomincerebbe a
+      *collidere con le chiavi gia' esistenti ad ogni riavvio.
+       INIZIALIZZA-ID-CLIENTE.
+           MOVE 'N' TO WS-ID-EOF
+           PERFORM UNTIL WS-ID-EOF = 'Y'
+               READ CLIENTI-IDX NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ID-EOF
+                   NOT AT END
+                       IF ID-CLIENTE-IDX = 999999
+                           MOVE 'Y' TO WS-ID-ESAURITO
+                       ELSE
+                           IF ID-CLIENTE-IDX >= WS-ID-CLIENTE
+                               COMPUTE WS-ID-CLIENTE =
+                                   ID-CLIENTE-IDX + 1
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      ***********************AGGIUNGI*************************************
+       OPERAZIONE-AGGIUNGI.
+           IF WS-ID-ESAURITO = 'Y'
+               DISPLAY "SPAZIO CHIAVI ESAURITO, IMPOSSIBILE INSERIRE."
+               EXIT PARAGRAPH
+           END-IF.
+           DISPLAY "INSERISCI NOME: ".
+           ACCEPT WS-NOME.
+           DISPLAY "INSERISCI COGNOME: ".
+           ACCEPT WS-COGNOME.
+           DISPLAY "INSERISCI INDIRIZZO: ".
+           ACCEPT WS-INDIRIZZO.
+           DISPLAY "INSERISCI TELEFONO: ".
+           ACCEPT WS-TELEFONO.
+           DISPLAY "INSERISCI EMAIL: ".
+           ACCEPT WS-EMAIL.
+           MOVE WS-ID-CLIENTE TO ID-CLIENTE-IDX.
+           MOVE WS-NOME       TO NOME-IDX.
+           MOVE WS-COGNOME    TO COGNOME-IDX.
+           MOVE FUNCTION CURRENT-DATE TO LAST-UPDATED-IDX.
+           MOVE WS-INDIRIZZO  TO INDIRIZZO-IDX.
+           MOVE WS-TELEFONO   TO TELEFONO-IDX.
+           MOVE WS-EMAIL      TO EMAIL-IDX.
+           WRITE RECORD-CLIENTE-IDX
+               INVALID KEY
+                   DISPLAY "CHIAVE GIA' ESISTENTE: " ID-CLIENTE-IDX
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE AGGIUNTO: " ID-CLIENTE-IDX
+           END-WRITE.
+           IF WS-ID-CLIENTE = 999999
+               MOVE 'Y' TO WS-ID-ESAURITO
+           ELSE
+               ADD 1 TO WS-ID-CLIENTE
+           END-IF.
+
+      ***********************CAMBIA****************************************
+       OPERAZIONE-CAMBIA.
+           DISPLAY "INSERISCI ID CLIENTE DA MODIFICARE: ".
+           ACCEPT WS-ID-SEARCH.
+           MOVE WS-ID-SEARCH TO ID-CLIENTE-IDX.
+           READ CLIENTI-IDX
+               INVALID KEY
+                   DISPLAY "CLIENTE NON TROVATO."
+               NOT INVALID KEY
+                   DISPLAY "NOME ATTUALE: " NOME-IDX
+                   DISPLAY "COGNOME ATTUALE: " COGNOME-IDX
+                   DISPLAY "INDIRIZZO ATTUALE: " INDIRIZZO-IDX
+                   DISPLAY "TELEFONO ATTUALE: " TELEFONO-IDX
+                   DISPLAY "EMAIL ATTUALE: " EMAIL-IDX
+                   DISPLAY "ULTIMO AGGIORNAMENTO: " LAST-UPDATED-IDX
+                   DISPLAY "NUOVO NOME: "
+                   ACCEPT WS-NOME
+                   DISPLAY "NUOVO COGNOME: "
+                   ACCEPT WS-COGNOME
+                   DISPLAY "NUOVO INDIRIZZO: "
+                   ACCEPT WS-INDIRIZZO
+                   DISPLAY "NUOVO TELEFONO: "
+                   ACCEPT WS-TELEFONO
+                   DISPLAY "NUOVA EMAIL: "
+                   ACCEPT WS-EMAIL
+                   MOVE WS-NOME      TO NOME-IDX
+                   MOVE WS-COGNOME   TO COGNOME-IDX
+                   MOVE WS-INDIRIZZO TO INDIRIZZO-IDX
+                   MOVE WS-TELEFONO  TO TELEFONO-IDX
+                   MOVE WS-EMAIL     TO EMAIL-IDX
+                   MOVE FUNCTION CURRENT-DATE TO LAST-UPDATED-IDX
+                   REWRITE RECORD-CLIENTE-IDX
+                       INVALID KEY
+                           DISPLAY "ERRORE DURANTE L'AGGIORNAMENTO."
+                       NOT INVALID KEY
+                           DISPLAY "CLIENTE AGGIORNATO."
+                   END-REWRITE
+           END-READ.
+
+      ***********************DELETE****************************************
+       OPERAZIONE-DELETE.
+           DISPLAY "INSERISCI ID CLIENTE DA CANCELLARE: ".
+           ACCEPT WS-ID-SEARCH.
+           MOVE WS-ID-SEARCH TO ID-CLIENTE-IDX.
+           DELETE CLIENTI-IDX RECORD
+               INVALID KEY
+                   DISPLAY "CHIAVE NON ESISTE."
+               NOT INVALID KEY
+                   DISPLAY "RECORD CANCELLATO."
+           END-DELETE.
+
+      ***********************INTERROGA*************************************
+       OPERAZIONE-INTERROGA.
+           DISPLAY "INSERISCI ID CLIENTE DA CERCARE: ".
+           ACCEPT WS-ID-SEARCH.
+           MOVE WS-ID-SEARCH TO ID-CLIENTE-IDX.
+           READ CLIENTI-IDX
+               INVALID KEY
+                   DISPLAY "CLIENTE NON TROVATO."
+               NOT INVALID KEY
+                   DISPLAY "ID: " ID-CLIENTE-IDX
+                   DISPLAY "NOME: " NOME-IDX
+                   DISPLAY "COGNOME: " COGNOME-IDX
+                   DISPLAY "INDIRIZZO: " INDIRIZZO-IDX
+                   DISPLAY "TELEFONO: " TELEFONO-IDX
+                   DISPLAY "EMAIL: " EMAIL-IDX
+                   DISPLAY "ULTIMO AGGIORNAMENTO: " LAST-UPDATED-IDX
+           END-READ.
+
+      ***********************RICERCA PER COGNOME****************************
+       OPERAZIONE-RICERCA-COGNOME.
+           DISPLAY "INSERISCI COGNOME DA CERCARE: ".
+           ACCEPT WS-COGNOME-SEARCH.
+           MOVE WS-COGNOME-SEARCH TO COGNOME-IDX.
+           MOVE 'N' TO WS-TROVATI.
+           START CLIENTI-IDX KEY IS EQUAL TO COGNOME-IDX
+               INVALID KEY
+                   DISPLAY "NESSUN CLIENTE CON QUESTO COGNOME."
+           END-START.
+           IF WS-FILE-STATUS = "00"
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   READ CLIENTI-IDX NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           IF COGNOME-IDX = WS-COGNOME-SEARCH
+                               MOVE 'Y' TO WS-TROVATI
+                               DISPLAY "ID: " ID-CLIENTE-IDX
+                               DISPLAY "NOME: " NOME-IDX
+                               DISPLAY "COGNOME: " COGNOME-IDX
+                               DISPLAY "INDIRIZZO: " INDIRIZZO-IDX
+                               DISPLAY "TELEFONO: " TELEFONO-IDX
+                               DISPLAY "EMAIL: " EMAIL-IDX
+                           ELSE
+                               MOVE "10" TO WS-FILE-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-TROVATI NOT = 'Y'
+                   DISPLAY "NESSUN CLIENTE CON QUESTO COGNOME."
+               END-IF
+           END-IF.
+
+           COPY BACKUP-CLIENTI.
