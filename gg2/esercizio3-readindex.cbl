@@ -8,15 +8,12 @@
           SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
            ORGANIZATION IS INDEXED
            ACCESS IS SEQUENTIAL
-           RECORD KEY IS ID-CLIENTE-IDX.
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
        DATA DIVISION.
            FILE SECTION.
            FD CLIENTI-IDX.
-           01 RECORD-CLIENTE-IDX.
-              05 ID-CLIENTE-IDX PIC 9(1).
-              05 NOME-IDX PIC X(10).
-              05 COGNOME-IDX PIC X(10).
-              05 DATA-IDX PIC X(15).
+           COPY CLIENTI-REC.
            WORKING-STORAGE SECTION.
              01 WS-EOF PIC X.
 
@@ -27,8 +24,9 @@
            PERFORM UNTIL WS-EOF = 'Y'
               READ CLIENTI-IDX
                AT END MOVE 'Y' TO WS-EOF
-                 NOT AT END 
-                       DISPLAY ID-CLIENTE-IDX"***"NOME-IDX"***"COGNOME-IDX"***"DATA-IDX
+                 NOT AT END
+                       DISPLAY ID-CLIENTE-IDX "***" NOME-IDX "***"
+                           COGNOME-IDX "***" LAST-UPDATED-IDX
               END-READ
            END-PERFORM.
            CLOSE CLIENTI-IDX.
