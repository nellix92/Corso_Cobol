@@ -13,16 +13,27 @@
            FD OPERAZIONE.
            01 OPERAZIONE-RECORD.
                05 TYPEOPERATION PIC X(6).
-               05 RISULTATO PIC S9(3).
+               05 RISULTATO PIC S9(3)V99.
            WORKING-STORAGE SECTION.
            01 WS-NUMBER        PIC S9(3) VALUE 0.
            01 WS-MAX           PIC S9(3) VALUE 0.
            01 WS-MIN           PIC S9(3) VALUE 0.
            01 WS-FIRST-NUMBER  PIC X VALUE 'Y'.
-           01 WS-SUM           PIC S9(3) VALUE 0.
+           01 WS-SUM           PIC S9(5) VALUE 0.
            01 WS-COUNT         PIC 9(3)  VALUE 0.
-           01 WS-AVERAGE       PIC S9(3) VALUE 0.
+           01 WS-AVERAGE       PIC S9(3)V99 VALUE 0.
            01 WS-END-OF-INPUT  PIC X     VALUE 'N'.
+           01 WS-NUMERI.
+               05 WS-NUMERO OCCURS 100 TIMES PIC S9(3).
+           01 WS-COUNT-TABELLA PIC 9(3) VALUE 0.
+           01 WS-NUMERI-SCARTATI PIC 9(3) VALUE 0.
+           01 WS-MEDIANA        PIC S9(3)V99 VALUE 0.
+           01 WS-SOMMA-QUADRATI PIC S9(9)V99 VALUE 0.
+           01 WS-VARIANZA        PIC S9(9)V99 VALUE 0.
+           01 WS-STDDEV          PIC S9(3)V99 VALUE 0.
+           01 WS-I                PIC 9(3).
+           01 WS-J                PIC 9(3).
+           01 WS-TEMP              PIC S9(3).
 
        PROCEDURE DIVISION.
            MAIN.
@@ -50,26 +61,81 @@
 
                    ADD WS-NUMBER TO WS-SUM
                    ADD 1 TO WS-COUNT
+                   IF WS-COUNT-TABELLA < 100
+                       ADD 1 TO WS-COUNT-TABELLA
+                       MOVE WS-NUMBER TO WS-NUMERO(WS-COUNT-TABELLA)
+                   ELSE
+                       ADD 1 TO WS-NUMERI-SCARTATI
+                   END-IF
                END-IF
            END-PERFORM
 
+           IF WS-NUMERI-SCARTATI > 0
+               DISPLAY "ATTENZIONE: " WS-NUMERI-SCARTATI
+                   " numeri oltre i 100 ammessi non sono entrati "
+                   "in MEDIAN e STDDEV (SUM/MAX/MIN/MEAN li "
+                   "includono comunque)."
+           END-IF
+
            IF WS-COUNT > 0
                COMPUTE WS-AVERAGE = WS-SUM / WS-COUNT
-               MOVE "SUM: " TO TYPEOPERATION. 
-               MOVE WS-SUM TO RISULTATO. 
+               PERFORM CALCOLA-MEDIANA
+               PERFORM CALCOLA-STDDEV
+               MOVE "SUM: " TO TYPEOPERATION
+               MOVE WS-SUM TO RISULTATO
+               WRITE OPERAZIONE-RECORD
+               END-WRITE
+               MOVE "MAX: " TO TYPEOPERATION
+               MOVE WS-MAX TO RISULTATO
                WRITE OPERAZIONE-RECORD
-               END-WRITE.
-               MOVE "MAX: " TO TYPEOPERATION.
-               MOVE WS-MAX TO RISULTATO. 
+               END-WRITE
+               MOVE "MIN: " TO TYPEOPERATION
+               MOVE WS-MIN TO RISULTATO
                WRITE OPERAZIONE-RECORD
-               END-WRITE.
-               MOVE "MIN: " TO TYPEOPERATION.
-               MOVE WS-MIN TO RISULTATO. 
+               END-WRITE
+               MOVE "MEAN: " TO TYPEOPERATION
+               MOVE WS-AVERAGE TO RISULTATO
                WRITE OPERAZIONE-RECORD
-               END-WRITE.
-               MOVE "MEAN: " TO TYPEOPERATION.
-               MOVE WS-AVERAGE TO RISULTATO. 
+               END-WRITE
+               MOVE "MEDIAN" TO TYPEOPERATION
+               MOVE WS-MEDIANA TO RISULTATO
                WRITE OPERAZIONE-RECORD
-               END-WRITE.
+               END-WRITE
+               MOVE "STDDEV" TO TYPEOPERATION
+               MOVE WS-STDDEV TO RISULTATO
+               WRITE OPERAZIONE-RECORD
+               END-WRITE
+           END-IF.
            CLOSE OPERAZIONE.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+           CALCOLA-MEDIANA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-COUNT-TABELLA - 1
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-COUNT-TABELLA - WS-I
+                   IF WS-NUMERO(WS-J) > WS-NUMERO(WS-J + 1)
+                       MOVE WS-NUMERO(WS-J) TO WS-TEMP
+                       MOVE WS-NUMERO(WS-J + 1) TO WS-NUMERO(WS-J)
+                       MOVE WS-TEMP TO WS-NUMERO(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           IF FUNCTION MOD(WS-COUNT-TABELLA, 2) = 0
+               COMPUTE WS-MEDIANA =
+                   (WS-NUMERO(WS-COUNT-TABELLA / 2) +
+                    WS-NUMERO(WS-COUNT-TABELLA / 2 + 1)) / 2
+           ELSE
+               COMPUTE WS-MEDIANA =
+                   WS-NUMERO((WS-COUNT-TABELLA + 1) / 2)
+           END-IF.
+
+           CALCOLA-STDDEV.
+           MOVE 0 TO WS-SOMMA-QUADRATI.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-COUNT-TABELLA
+               COMPUTE WS-SOMMA-QUADRATI = WS-SOMMA-QUADRATI +
+                   (WS-NUMERO(WS-I) - WS-AVERAGE) ** 2
+           END-PERFORM.
+           COMPUTE WS-VARIANZA = WS-SOMMA-QUADRATI / WS-COUNT-TABELLA.
+           COMPUTE WS-STDDEV = FUNCTION SQRT(WS-VARIANZA).
