@@ -2,49 +2,78 @@
        PROGRAM-ID. CONVERTITORE-C-F.
        AUTHOR. ROBERTO.
        DATE-WRITTEN. 12/06/2024.
- 
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT TEMPERATURE-INGRESSO ASSIGN TO "temperature.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT TEMPERATURE-USCITA
+             ASSIGN TO "temperature-risultati.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD TEMPERATURE-INGRESSO.
+           01 RECORD-INGRESSO.
+              05 SCALA-INGRESSO PIC X.
+              05 FILLER         PIC X.
+              05 VALORE-INGRESSO PIC S999V99.
+           FD TEMPERATURE-USCITA.
+           01 RECORD-USCITA.
+              05 ETICHETTA-USCITA PIC X(10).
+              05 FILLER          PIC X.
+              05 VALORE-USCITA   PIC S999V99.
            WORKING-STORAGE SECTION.
-           01 SCELTA PIC X.
-           01 TEMP-INGRESSO PIC 999v99.
-           01 TEMP-USCITA PIC 999v99.
-           01 ETICHETTA-INGRESSO PIC X(10).
-           01 ETICHETTA-USCITA PIC X(10).
+           01 TEMP-INGRESSO PIC S999V99.
+           01 TEMP-USCITA   PIC S999V99.
+           01 WS-EOF        PIC X VALUE 'N'.
+           01 WS-RIGHE-LETTE     PIC 9(6) VALUE 0.
+           01 WS-RIGHE-SCRITTE   PIC 9(6) VALUE 0.
+           01 WS-RIGHE-RIGETTATE PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
            MAIN.
-              PERFORM get-display. 
-              STOP RUN.
-           get-fahrenheit.
-                   MOVE "Fahrenheit" TO ETICHETTA-USCITA
-                   MOVE "Celsius" TO ETICHETTA-INGRESSO
-                   DISPLAY "INSERISCI i gradi " ETICHETTA-INGRESSO 
-                   ACCEPT TEMP-INGRESSO
-                   PERFORM  calculate-fahrenheit.
-                   DISPLAY "LA CONVERSIONE IN "ETICHETTA-USCITA " E' " TEMP-USCITA.
-       
-           get-celsius.
-                    MOVE "Fahrenheit" TO ETICHETTA-INGRESSO
-                    MOVE "Celsius" TO ETICHETTA-USCITA
-                    DISPLAY "INSERISCI i gradi " ETICHETTA-INGRESSO 
-                    ACCEPT TEMP-INGRESSO
-                    PERFORM  calculate-celsius.
-                    DISPLAY "LA CONVERSIONE IN "ETICHETTA-USCITA " E' " TEMP-USCITA.
+           OPEN INPUT TEMPERATURE-INGRESSO.
+           OPEN OUTPUT TEMPERATURE-USCITA.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ TEMPERATURE-INGRESSO
+               AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                       ADD 1 TO WS-RIGHE-LETTE
+                       MOVE VALORE-INGRESSO TO TEMP-INGRESSO
+                       EVALUATE SCALA-INGRESSO
+                         WHEN 'C' WHEN 'c'
+                               PERFORM CALCOLA-FAHRENHEIT
+                               PERFORM SCRIVI-RISULTATO
+                         WHEN 'F' WHEN 'f'
+                               PERFORM CALCOLA-CELSIUS
+                               PERFORM SCRIVI-RISULTATO
+                         WHEN OTHER
+                               ADD 1 TO WS-RIGHE-RIGETTATE
+                               DISPLAY "SCALA NON VALIDA: "
+                                   SCALA-INGRESSO
+                       END-EVALUATE
+              END-READ
+           END-PERFORM.
+           CLOSE TEMPERATURE-INGRESSO.
+           CLOSE TEMPERATURE-USCITA.
+
+           DISPLAY "---- RIEPILOGO CONVERSIONE ----".
+           DISPLAY "RIGHE LETTE:     " WS-RIGHE-LETTE.
+           DISPLAY "RIGHE SCRITTE:   " WS-RIGHE-SCRITTE.
+           DISPLAY "RIGHE RIGETTATE: " WS-RIGHE-RIGETTATE.
+           STOP RUN.
 
-           get-display.
-               DISPLAY "INSERISCI F o C PER CONVERTIRE LA TEMPERATURA:".
-               ACCEPT SCELTA
-               IF SCELTA ="C" OR SCELTA="c" then
-                  PERFORM get-celsius
-               END-IF
-               IF SCELTA ="F" OR SCELTA="f" then
-                  PERFORM get-fahrenheit
-               END-IF.
+           CALCOLA-FAHRENHEIT.
+           COMPUTE TEMP-USCITA = TEMP-INGRESSO * 9 / 5 + 32.
+           MOVE "Fahrenheit" TO ETICHETTA-USCITA.
 
-           calculate-fahrenheit.
-            COMPUTE TEMP-USCITA = TEMP-INGRESSO * 9 / 5 + 32.
-           calculate-celsius.
-            COMPUTE TEMP-USCITA = TEMP-INGRESSO * 9 / 5 + 32.
+           CALCOLA-CELSIUS.
+           COMPUTE TEMP-USCITA = (TEMP-INGRESSO - 32) * 5 / 9.
+           MOVE "Celsius" TO ETICHETTA-USCITA.
 
-       STOP RUN.
-      
\ No newline at end of file
+           SCRIVI-RISULTATO.
+           MOVE TEMP-USCITA TO VALORE-USCITA.
+           WRITE RECORD-USCITA.
+           ADD 1 TO WS-RIGHE-SCRITTE.
