@@ -8,32 +8,35 @@
           SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
            ORGANIZATION IS INDEXED
            ACCESS IS SEQUENTIAL
-           RECORD KEY IS ID-CLIENTE-IDX.
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
        DATA DIVISION.
            FILE SECTION.
            FD CLIENTI-IDX.
-           01 RECORD-CLIENTE-IDX.
-              05 ID-CLIENTE-IDX PIC 9(1).
-              05 NOME-IDX PIC X(10).
-              05 COGNOME-IDX PIC X(10).
-              05 DATA-IDX PIC X(15).
+           COPY CLIENTI-REC.
            WORKING-STORAGE SECTION.
-           01 WS-ID-CLIENTE PIC 9(1) VALUE 1.
+           01 WS-ID-CLIENTE PIC 9(6) VALUE 1.
            01 WS-NOME PIC X(10).
            01 WS-COGNOME PIC X(10).
            01 WS-DATA PIC X(20).
            01 WS-INPUT PIC X(2).
            01 WS-EOF PIC X.
            01 COUNTER PIC 9(2) VALUE ZERO.
-           
+           01 WS-NOME-SORGENTE PIC X(20) VALUE "clienti.idx".
+           01 WS-TIMESTAMP PIC X(14).
+           01 WS-NOME-BACKUP PIC X(40).
+           01 WS-DATA-ORA PIC X(21).
+
 
        PROCEDURE DIVISION.
            MAIN.
+           PERFORM BACKUP-CLIENTI-IDX.
            OPEN I-O CLIENTI-IDX
            PERFORM ADDFIELD.
            CLOSE CLIENTI-IDX.
-   
-               
+           STOP RUN.
+
+
 
 
 
@@ -41,16 +44,20 @@
            PERFORM UNTIL WS-EOF = 'Y'
               READ CLIENTI-IDX
                AT END MOVE 'Y' TO WS-EOF
-                 NOT AT END 
-                       
-                       MOVE FUNCTION CURRENT-DATE to DATA-IDX 
-                       REWRITE RECORD-CLIENTE-IDX
-                       end-rewrite
-           
-              END-READ          
+                 NOT AT END
+                       IF LAST-UPDATED-IDX = SPACES
+                           MOVE FUNCTION CURRENT-DATE
+                               TO LAST-UPDATED-IDX
+                           MOVE SPACES TO INDIRIZZO-IDX
+                           MOVE SPACES TO TELEFONO-IDX
+                           MOVE SPACES TO EMAIL-IDX
+                           REWRITE RECORD-CLIENTE-IDX
+                           end-rewrite
+                       END-IF
+
+              END-READ
            END-PERFORM.
-          
 
-           
+           COPY BACKUP-CLIENTI.
 
            
\ No newline at end of file
