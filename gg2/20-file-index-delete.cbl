@@ -8,23 +8,26 @@
           SELECT CLIENTI-IDX ASSIGN TO "clienti.idx"
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
-           RECORD KEY IS ID-CLIENTE-IDX.
+           RECORD KEY IS ID-CLIENTE-IDX
+           ALTERNATE RECORD KEY IS COGNOME-IDX WITH DUPLICATES.
        DATA DIVISION.
            FILE SECTION.
            FD CLIENTI-IDX.
-           01 RECORD-CLIENTE-IDX.
-              05 ID-CLIENTE-IDX PIC 9(1).
-              05 NOME-IDX PIC X(10).
-              05 COGNOME-IDX PIC X(10).
+           COPY CLIENTI-REC.
            WORKING-STORAGE SECTION.
              01 WS-EOF PIC X.
+             01 WS-NOME-SORGENTE PIC X(20) VALUE "clienti.idx".
+             01 WS-TIMESTAMP PIC X(14).
+             01 WS-NOME-BACKUP PIC X(40).
+             01 WS-DATA-ORA PIC X(21).
 
        PROCEDURE DIVISION.
            MAIN.
+           PERFORM BACKUP-CLIENTI-IDX.
            OPEN I-O CLIENTI-IDX.
            MOVE 1 to ID-CLIENTE-IDX.
            MOVE "nuovo-n" to NOME-IDX.
-           MOVE "nuovo-c" to COGNOME-IDX. 
+           MOVE "nuovo-c" to COGNOME-IDX.
            DISPLAY RECORD-CLIENTE-IDX.
            DELETE CLIENTI-IDX RECORD
               INVALID KEY DISPLAY "Chiave non esiste"
@@ -32,4 +35,6 @@
            END-DELETE
            CLOSE CLIENTI-IDX.
            GOBACK.
+
+           COPY BACKUP-CLIENTI.
       
\ No newline at end of file
